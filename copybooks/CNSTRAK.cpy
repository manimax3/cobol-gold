@@ -0,0 +1,26 @@
+000100*=================================================================
+000110* CNSTRAK.CPY
+000120*
+000130* LIVE JOB-TRACKING FILE RECORD
+000140*
+000150* KEYED BY JOB NAME AND MAINTAINED BY THE BATCH CYCLE AS JOBS
+000160* START AND COMPLETE.  THE CONSOLE RE-READS THIS FILE EVERY FEW
+000170* SECONDS SO THE DASHBOARD REFLECTS LIVE STATUS WITHOUT WAITING
+000180* FOR THE OPERATOR TO PRESS F5.
+000190*
+000200* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000210* 2026-08-08  RLB  ADDED CNS-TRK-ALERT-LEVEL, OUT OF FILLER.
+000220*=================================================================
+000230 01  CNS-TRACKING-RECORD.
+000240     05  CNS-TRK-JOB-NAME            PIC X(08).
+000250     05  CNS-TRK-START-TIME          PIC X(08).
+000260     05  CNS-TRK-RETURN-CODE         PIC 9(04).
+000270     05  CNS-TRK-COLOR-CODE          PIC 9(01).
+000280         88  CNS-TRK-COLOR-NORMAL                 VALUE 0.
+000290         88  CNS-TRK-COLOR-WARNING                VALUE 1.
+000300         88  CNS-TRK-COLOR-CRITICAL               VALUE 2.
+000310     05  CNS-TRK-ALERT-LEVEL         PIC 9(01).
+000320         88  CNS-TRK-ALERT-NONE               VALUE 0.
+000330         88  CNS-TRK-ALERT-WARNING            VALUE 1.
+000340         88  CNS-TRK-ALERT-CRITICAL           VALUE 2.
+000350     05  FILLER                      PIC X(18).
