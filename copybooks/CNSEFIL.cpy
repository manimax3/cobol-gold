@@ -0,0 +1,15 @@
+000100*=================================================================
+000110* CNSEFIL.CPY
+000120*
+000130* ERROR-LOG EXTRACT FILE RECORD
+000140*
+000150* ONE RECORD PER JOB ABEND/ERROR, WRITTEN BY THE SCHEDULER'S
+000160* ERROR EXTRACT.  LOADED INTO CNS-ERROR-LOG-TABLE (CNSERRL.CPY).
+000170*
+000180* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000190*=================================================================
+000200 01  CNS-ERRLOG-FILE-RECORD.
+000210     05  CNS-EF-JOB-NAME             PIC X(08).
+000220     05  CNS-EF-CODE                 PIC X(06).
+000230     05  CNS-EF-TEXT                 PIC X(30).
+000240     05  FILLER                      PIC X(16).
