@@ -0,0 +1,16 @@
+000100*=================================================================
+000110* CNSIFIL.CPY
+000120*
+000130* FILE-INVENTORY EXTRACT FILE RECORD
+000140*
+000150* ONE RECORD PER DATASET THE SHIFT CARES ABOUT, WRITTEN BY THE
+000160* INVENTORY EXTRACT.  LOADED INTO CNS-FILE-INVENTORY-TABLE
+000170* (CNSFINV.CPY).
+000180*
+000190* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000200*=================================================================
+000210 01  CNS-FILEINV-FILE-RECORD.
+000220     05  CNS-IF-FILE-NAME            PIC X(08).
+000230     05  CNS-IF-STATUS               PIC X(08).
+000240     05  CNS-IF-RECORD-COUNT         PIC 9(07).
+000250     05  FILLER                      PIC X(15).
