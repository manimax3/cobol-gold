@@ -0,0 +1,20 @@
+000100*=================================================================
+000110* CNSFINV.CPY
+000120*
+000130* IN-MEMORY FILE-INVENTORY-TABLE
+000140*
+000150* HOLDS THE CURRENT SCREEN'S WORTH OF DATASET-AVAILABILITY ENTRIES
+000160* FOR THE CONSOLE'S FILE-INVENTORY VIEW.
+000170*
+000180* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000190*=================================================================
+000200 01  CNS-FILE-INVENTORY-TABLE.
+000210     05  CNS-FIV-COUNT               PIC 9(03)  COMP VALUE 0.
+000220     05  CNS-FIV-ENTRY OCCURS 1 TO 20 TIMES
+000230                 DEPENDING ON CNS-FIV-COUNT
+000240                 INDEXED BY CNS-FIV-IDX.
+000250         10  CNS-FIV-FILE-NAME       PIC X(08).
+000260         10  CNS-FIV-STATUS          PIC X(08).
+000270             88  CNS-FIV-PRESENT               VALUE "PRESENT ".
+000280             88  CNS-FIV-MISSING                VALUE "MISSING ".
+000290         10  CNS-FIV-RECORD-COUNT    PIC 9(07).
