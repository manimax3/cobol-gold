@@ -0,0 +1,21 @@
+000100*=================================================================
+000110* CNSACK.CPY
+000120*
+000130* KEY-ACKNOWLEDGEMENT LOG RECORD
+000140*
+000150* ONE RECORD PER ESC (DISMISS ALERT) OR F5 (FORCE REFRESH) KEY
+000160* PRESS AT THE CONSOLE, SO SHIFT HANDOFF CAN SHOW WHAT WAS
+000170* ACKNOWLEDGED AND BY WHICH DESK.
+000180*
+000190* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000200*=================================================================
+000210 01  CNS-ACK-RECORD.
+000220     05  CNS-ACK-DESK-ID             PIC X(06).
+000230     05  CNS-ACK-KEY-NAME            PIC X(05).
+000240         88  CNS-ACK-KEY-ESC                   VALUE "ESC".
+000250         88  CNS-ACK-KEY-F5                    VALUE "F5".
+000260     05  CNS-ACK-ACTION              PIC X(08).
+000270     05  CNS-ACK-JOB-NAME            PIC X(08).
+000280     05  CNS-ACK-DATE                PIC 9(08).
+000290     05  CNS-ACK-TIME                PIC 9(08).
+000300     05  FILLER                      PIC X(06).
