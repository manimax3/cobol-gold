@@ -0,0 +1,17 @@
+000100*=================================================================
+000110* CNSPARM.CPY
+000120*
+000130* PER-DESK CONSOLE PARAMETER RECORD
+000140*
+000150* ONE RECORD PER OPERATOR DESK, KEYED BY DESK-ID IN THE CONTROL
+000160* RECORD (SEE CNSCTRL.CPY).  LETS EACH DESK RUN A DIFFERENT SCREEN
+000170* RESOLUTION AND REFRESH RATE WITHOUT A RECOMPILE.
+000180*
+000190* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000200*=================================================================
+000210 01  CNS-PARAMETER-RECORD.
+000220     05  CNS-PRM-DESK-ID             PIC X(06).
+000230     05  CNS-PRM-WIDTH               PIC 9(05)  COMP.
+000240     05  CNS-PRM-HEIGHT              PIC 9(05)  COMP.
+000250     05  CNS-PRM-FPS                 PIC 9(03)  COMP.
+000260     05  FILLER                      PIC X(30).
