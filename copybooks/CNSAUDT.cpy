@@ -0,0 +1,19 @@
+000100*=================================================================
+000110* CNSAUDT.CPY
+000120*
+000130* CONSOLE SESSION AUDIT RECORD
+000140*
+000150* ONE RECORD PER CONSOLE START OR STOP EVENT, WRITTEN TO THE
+000160* SHIFT AUDIT LOG SO A SHIFT HANDOFF (OR AN INCIDENT REVIEW) CAN
+000170* SHOW WHICH DESK HAD THE CONSOLE OPEN AND FOR HOW LONG.
+000180*
+000190* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000200*=================================================================
+000210 01  CNS-AUDIT-RECORD.
+000220     05  CNS-AUD-DESK-ID             PIC X(06).
+000230     05  CNS-AUD-EVENT-TYPE         PIC X(05).
+000240         88  CNS-AUD-EVENT-START              VALUE "START".
+000250         88  CNS-AUD-EVENT-STOP                VALUE "STOP ".
+000260     05  CNS-AUD-DATE                PIC 9(08).
+000270     05  CNS-AUD-TIME                PIC 9(08).
+000280     05  FILLER                      PIC X(13).
