@@ -0,0 +1,29 @@
+000100*=================================================================
+000110* CNSJSTA.CPY
+000120*
+000130* IN-MEMORY JOB-STATUS-TABLE
+000140*
+000150* HOLDS THE CURRENT SCREEN'S WORTH OF SCHEDULED-JOB STATUS ROWS
+000160* FOR THE OPERATOR DASHBOARD.  LOADED AT START-UP AND REFRESHED
+000170* PERIODICALLY FROM THE JOB-STATUS/JOB-TRACKING EXTRACTS.
+000180*
+000190* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000200* 2026-08-08  RLB  ADDED CNS-JST-ALERT-LEVEL FOR RED-FLASH/SOUND
+000210*                   ESCALATION ON CRITICAL/ABEND ROWS.
+000220*=================================================================
+000230 01  CNS-JOB-STATUS-TABLE.
+000240     05  CNS-JST-COUNT               PIC 9(03)  COMP VALUE 0.
+000250     05  CNS-JST-ENTRY OCCURS 1 TO 20 TIMES
+000260                 DEPENDING ON CNS-JST-COUNT
+000270                 INDEXED BY CNS-JST-IDX.
+000280         10  CNS-JST-JOB-NAME        PIC X(08).
+000290         10  CNS-JST-START-TIME      PIC X(08).
+000300         10  CNS-JST-RETURN-CODE     PIC 9(04).
+000310         10  CNS-JST-COLOR-CODE      PIC 9(01).
+000320             88  CNS-JST-COLOR-NORMAL           VALUE 0.
+000330             88  CNS-JST-COLOR-WARNING          VALUE 1.
+000340             88  CNS-JST-COLOR-CRITICAL         VALUE 2.
+000350         10  CNS-JST-ALERT-LEVEL     PIC 9(01).
+000360             88  CNS-JST-ALERT-NONE             VALUE 0.
+000370             88  CNS-JST-ALERT-WARNING          VALUE 1.
+000380             88  CNS-JST-ALERT-CRITICAL         VALUE 2.
