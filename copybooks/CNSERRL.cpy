@@ -0,0 +1,18 @@
+000100*=================================================================
+000110* CNSERRL.CPY
+000120*
+000130* IN-MEMORY ERROR-LOG-TABLE
+000140*
+000150* HOLDS THE CURRENT SCREEN'S WORTH OF JOB ABEND/ERROR ENTRIES FOR
+000160* THE CONSOLE'S ERROR-LOG VIEW.
+000170*
+000180* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000190*=================================================================
+000200 01  CNS-ERROR-LOG-TABLE.
+000210     05  CNS-ERR-COUNT               PIC 9(03)  COMP VALUE 0.
+000220     05  CNS-ERR-ENTRY OCCURS 1 TO 20 TIMES
+000230                 DEPENDING ON CNS-ERR-COUNT
+000240                 INDEXED BY CNS-ERR-IDX.
+000250         10  CNS-ERR-JOB-NAME        PIC X(08).
+000260         10  CNS-ERR-CODE            PIC X(06).
+000270         10  CNS-ERR-TEXT            PIC X(30).
