@@ -0,0 +1,17 @@
+000100*=================================================================
+000110* CNSREST.CPY
+000120*
+000130* CONSOLE CHECKPOINT/RESTART RECORD
+000140*
+000150* HOLDS THE CURRENT SCREEN AND FILTER SETTING SO A WORKSTATION
+000160* REBOOT OR ABEND DOES NOT COST THE OPERATOR THEIR PLACE.
+000170* REWRITTEN PERIODICALLY WHILE THE CONSOLE RUNS, THE SAME WAY A
+000180* BATCH JOB CHECKPOINTS ITS PROGRESS.
+000190*
+000200* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000210*=================================================================
+000220 01  CNS-RESTART-RECORD.
+000230     05  CNS-RST-DESK-ID             PIC X(06).
+000240     05  CNS-RST-SCREEN-ID           PIC 9(01).
+000250     05  CNS-RST-FILTER-ID           PIC 9(01).
+000260     05  FILLER                      PIC X(40).
