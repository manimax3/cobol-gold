@@ -0,0 +1,16 @@
+000100*=================================================================
+000110* CNSCTRL.CPY
+000120*
+000130* BATCH CYCLE CONTROL RECORD
+000140*
+000150* ONE-RECORD FILE MAINTAINED BY THE CYCLE-START JOB STREAM.
+000160* READ ONCE AT CONSOLE START-UP SO THE OPERATOR CAN TELL AT A
+000170* GLANCE WHICH CYCLE AND SHIFT A GIVEN CONSOLE IS WATCHING.
+000180*
+000190* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000200*=================================================================
+000210 01  CNS-CONTROL-RECORD.
+000220     05  CNS-CTL-CYCLE-DATE          PIC X(08).
+000230     05  CNS-CTL-SHIFT-NAME          PIC X(10).
+000240     05  CNS-CTL-DESK-ID             PIC X(06).
+000250     05  FILLER                      PIC X(36).
