@@ -0,0 +1,19 @@
+000100*=================================================================
+000110* CNSRSTT.CPY
+000120*
+000130* IN-MEMORY RESTART TABLE
+000140*
+000150* HOLDS ONE ROW PER DESK THAT HAS CHECKPOINTED, SO THE CONSOLE CAN
+000160* READ-MODIFY-WRITE RESTARTF ON EVERY CHECKPOINT WITHOUT LOSING
+000170* ANOTHER DESK'S SAVED SCREEN/FILTER STATE.
+000180*
+000190* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000200*=================================================================
+000210 01  CNS-RESTART-TABLE.
+000220     05  CNS-RST-TBL-COUNT           PIC 9(03)  COMP VALUE 0.
+000230     05  CNS-RST-TBL-ENTRY OCCURS 1 TO 20 TIMES
+000240                 DEPENDING ON CNS-RST-TBL-COUNT
+000250                 INDEXED BY CNS-RST-TBL-IDX.
+000260         10  CNS-RST-TBL-DESK-ID     PIC X(06).
+000270         10  CNS-RST-TBL-SCREEN-ID   PIC 9(01).
+000280         10  CNS-RST-TBL-FILTER-ID   PIC 9(01).
