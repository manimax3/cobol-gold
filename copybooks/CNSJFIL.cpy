@@ -0,0 +1,25 @@
+000100*=================================================================
+000110* CNSJFIL.CPY
+000120*
+000130* JOB-STATUS EXTRACT FILE RECORD
+000140*
+000150* ONE RECORD PER SCHEDULED JOB, WRITTEN BY THE SCHEDULER'S STATUS
+000160* EXTRACT.  LOADED INTO THE IN-MEMORY JOB-STATUS-TABLE (SEE
+000170* CNSJSTA.CPY) FOR THE CONSOLE DASHBOARD TO DRAW.
+000180*
+000190* 2026-08-08  RLB  ORIGINAL COPYBOOK.
+000200* 2026-08-08  RLB  ADDED CNS-JSF-ALERT-LEVEL, OUT OF FILLER.
+000210*=================================================================
+000220 01  CNS-JOBSTAT-FILE-RECORD.
+000230     05  CNS-JSF-JOB-NAME            PIC X(08).
+000240     05  CNS-JSF-START-TIME          PIC X(08).
+000250     05  CNS-JSF-RETURN-CODE         PIC 9(04).
+000260     05  CNS-JSF-COLOR-CODE          PIC 9(01).
+000270         88  CNS-JSF-COLOR-NORMAL              VALUE 0.
+000280         88  CNS-JSF-COLOR-WARNING             VALUE 1.
+000290         88  CNS-JSF-COLOR-CRITICAL            VALUE 2.
+000300     05  CNS-JSF-ALERT-LEVEL         PIC 9(01).
+000310         88  CNS-JSF-ALERT-NONE             VALUE 0.
+000320         88  CNS-JSF-ALERT-WARNING          VALUE 1.
+000330         88  CNS-JSF-ALERT-CRITICAL         VALUE 2.
+000340     05  FILLER                      PIC X(18).
