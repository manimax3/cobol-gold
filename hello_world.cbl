@@ -1,17 +1,1223 @@
-       identification division.
-       program-id. HelloWorld.
-       data division.
-       working-storage section.
-       01 width binary-long value 512.
-       01 height binary-long value 512.
-       01 done binary-long value 0.
-       procedure division.
-           call "InitWindow" using by value width by value height
-           by content z'hallo'.
-           call "SetTargetFPS" using by content 10.
-           perform until done = 1
-               call "WindowShouldClose" giving done
-               call "BeginDrawing"
-               call "EndDrawing"
-           end-perform
-           .
+000100*=================================================================
+000110* PROGRAM      : HELLOWORLD
+000120* AUTHOR       : R L BLAKE
+000130* INSTALLATION : OPERATIONS CONTROL GROUP
+000140* DATE-WRITTEN : 2025-11-03
+000150*
+000160* REMARKS.
+000170*     OPERATOR CONSOLE FRONT END.  DRAWS THE SHIFT DASHBOARD USED
+000180*     AT EACH DESK TO WATCH THE OVERNIGHT BATCH CYCLE.
+000190*
+000200* MODIFICATION HISTORY.
+000210*     2026-08-08  RLB  WINDOW CAPTION IS NOW BUILT FROM THE CYCLE
+000220*                       CONTROL RECORD (SHIFT NAME / CYCLE DATE)
+000230*                       INSTEAD OF A FIXED LITERAL, SO EACH DESK
+000240*                       SHOWS WHICH CYCLE IT IS WATCHING.
+000250*     2026-08-08  RLB  DRAWING LOOP NOW PAINTS THE JOB-STATUS
+000260*                       TABLE (NAME/START TIME/RC/COLOR) INSTEAD
+000270*                       OF LEAVING THE WINDOW BLANK.
+000280*     2026-08-08  RLB  EVERY CONSOLE START AND STOP NOW WRITES A
+000290*                       TIMESTAMPED RECORD TO THE SHIFT AUDIT LOG
+000300*                       FOR HANDOFF/INCIDENT REVIEW.
+000310*     2026-08-08  RLB  WIDTH, HEIGHT AND FPS ARE NOW READ FROM THE
+000320*                       PER-DESK PARAMETER FILE INSTEAD OF BEING
+000330*                       COMPILED IN, SO DIFFERENT DESKS CAN RUN
+000340*                       DIFFERENT SCREEN SIZES/REFRESH RATES.
+000350*     2026-08-08  RLB  ESC NOW DISMISSES THE CURRENT ALERT AND F5
+000360*                       FORCES A REFRESH, EACH LOGGED TO THE NEW
+000370*                       KEY-ACKNOWLEDGEMENT LOG, SO CLOSING THE
+000380*                       WHOLE CONSOLE IS NO LONGER THE ONLY WAY
+000390*                       TO CLEAR ONE ALERT.
+000400*     2026-08-08  RLB  RESTRUCTURED AS A MULTI-SCREEN DASHBOARD -
+000410*                       JOB QUEUE, ERROR LOG, FILE INVENTORY -
+000420*                       SWITCHABLE BY THE 1/2/3 KEYS OR BY
+000430*                       CLICKING THE SCREEN TAB BUTTONS.
+000440*     2026-08-08  RLB  CURRENT SCREEN AND ALERTS-ONLY FILTER ARE
+000450*                       NOW CHECKPOINTED TO A RESTART RECORD AND
+000460*                       RESTORED AT STARTUP, SO A WORKSTATION
+000470*                       REBOOT OR ABEND DOES NOT LOSE THE
+000480*                       OPERATOR'S PLACE MID-SHIFT.
+000490*     2026-08-08  RLB  JOB-QUEUE ROWS NOW ALSO REFRESH FROM THE
+000500*                       LIVE JOB-TRACKING FILE EVERY FEW SECONDS,
+000510*                       SO STATUS CHANGES SHOW UP WITHOUT WAITING
+000520*                       FOR AN OPERATOR-DRIVEN REFRESH.
+000530*     2026-08-08  RLB  A CRITICAL/ABEND ALERT-LEVEL ON ANY JOB ROW
+000540*                       NOW FLASHES A BANNER RED AND SOUNDS AN
+000550*                       ALERT TONE, SO A FAILED JOB NO LONGER
+000560*                       LOOKS THE SAME AS A CLEAN ONE.
+000570*=================================================================
+000580 IDENTIFICATION DIVISION.
+000590 PROGRAM-ID.     HELLOWORLD.
+000600 AUTHOR.         R L BLAKE.
+000610 INSTALLATION.   OPERATIONS CONTROL GROUP.
+000620 DATE-WRITTEN.   2025-11-03.
+000630 DATE-COMPILED.
+000640*
+000650 ENVIRONMENT DIVISION.
+000660 CONFIGURATION SECTION.
+000670 SOURCE-COMPUTER.    GNUCOBOL.
+000680 OBJECT-COMPUTER.    GNUCOBOL.
+000690*
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT CYCLE-CONTROL-FILE  ASSIGN TO "CYCLECTL"
+000730            ORGANIZATION IS SEQUENTIAL
+000740            FILE STATUS IS CNS-CTL-FILE-STATUS.
+000750*
+000760     SELECT JOB-STATUS-FILE     ASSIGN TO "JOBSTAT"
+000770            ORGANIZATION IS SEQUENTIAL
+000780            FILE STATUS IS CNS-JSF-FILE-STATUS.
+000790*
+000800     SELECT AUDIT-LOG-FILE      ASSIGN TO "AUDITLOG"
+000810            ORGANIZATION IS SEQUENTIAL
+000820            FILE STATUS IS CNS-AUD-FILE-STATUS.
+000830*
+000840     SELECT DESK-PARAMETER-FILE ASSIGN TO "DESKPARM"
+000850            ORGANIZATION IS SEQUENTIAL
+000860            FILE STATUS IS CNS-PRM-FILE-STATUS.
+000870*
+000880     SELECT ACK-LOG-FILE        ASSIGN TO "ACKLOG"
+000890            ORGANIZATION IS SEQUENTIAL
+000900            FILE STATUS IS CNS-ACK-FILE-STATUS.
+000910*
+000920     SELECT ERROR-LOG-FILE      ASSIGN TO "ERRORLOG"
+000930            ORGANIZATION IS SEQUENTIAL
+000940            FILE STATUS IS CNS-EF-FILE-STATUS.
+000950*
+000960     SELECT FILE-INVENTORY-FILE ASSIGN TO "FILEINV"
+000970            ORGANIZATION IS SEQUENTIAL
+000980            FILE STATUS IS CNS-IF-FILE-STATUS.
+000990*
+001000     SELECT RESTART-FILE        ASSIGN TO "RESTARTF"
+001010            ORGANIZATION IS SEQUENTIAL
+001020            FILE STATUS IS CNS-RST-FILE-STATUS.
+001030*
+001040     SELECT JOB-TRACKING-FILE   ASSIGN TO "JOBTRAK"
+001050            ORGANIZATION IS INDEXED
+001060            RECORD KEY IS CNS-TRK-JOB-NAME
+001070            FILE STATUS IS CNS-TRK-FILE-STATUS.
+001080*
+001090 DATA DIVISION.
+001100 FILE SECTION.
+001110 FD  CYCLE-CONTROL-FILE
+001120     RECORDING MODE IS F
+001130     LABEL RECORDS ARE STANDARD.
+001140 COPY CNSCTRL.
+001150*
+001160 FD  JOB-STATUS-FILE
+001170     RECORDING MODE IS F
+001180     LABEL RECORDS ARE STANDARD.
+001190 COPY CNSJFIL.
+001200*
+001210 FD  AUDIT-LOG-FILE
+001220     RECORDING MODE IS F
+001230     LABEL RECORDS ARE STANDARD.
+001240 COPY CNSAUDT.
+001250*
+001260 FD  DESK-PARAMETER-FILE
+001270     RECORDING MODE IS F
+001280     LABEL RECORDS ARE STANDARD.
+001290 COPY CNSPARM.
+001300*
+001310 FD  ACK-LOG-FILE
+001320     RECORDING MODE IS F
+001330     LABEL RECORDS ARE STANDARD.
+001340 COPY CNSACK.
+001350*
+001360 FD  ERROR-LOG-FILE
+001370     RECORDING MODE IS F
+001380     LABEL RECORDS ARE STANDARD.
+001390 COPY CNSEFIL.
+001400*
+001410 FD  FILE-INVENTORY-FILE
+001420     RECORDING MODE IS F
+001430     LABEL RECORDS ARE STANDARD.
+001440 COPY CNSIFIL.
+001450*
+001460 FD  RESTART-FILE
+001470     RECORDING MODE IS F
+001480     LABEL RECORDS ARE STANDARD.
+001490 COPY CNSREST.
+001500*
+001510 FD  JOB-TRACKING-FILE
+001520     RECORDING MODE IS F
+001530     LABEL RECORDS ARE STANDARD.
+001540 COPY CNSTRAK.
+001550*
+001560 WORKING-STORAGE SECTION.
+001570*
+001580*    ---------------------------------------------------------
+001590*    SCREEN GEOMETRY AND TIMING
+001600*    ---------------------------------------------------------
+001610 77  CNS-WIDTH                   BINARY-LONG     VALUE 512.
+001620 77  CNS-HEIGHT                  BINARY-LONG     VALUE 512.
+001630 77  CNS-FPS                     BINARY-LONG     VALUE 10.
+001640*
+001650*    ---------------------------------------------------------
+001660*    LOOP CONTROL SWITCH
+001670*    ---------------------------------------------------------
+001680 01  CNS-DONE                    BINARY-LONG     VALUE 0.
+001690     88  CNS-DONE-YES                            VALUE 1.
+001700     88  CNS-DONE-NO                             VALUE 0.
+001710*
+001720*    ---------------------------------------------------------
+001730*    CURRENT DASHBOARD SCREEN
+001740*    ---------------------------------------------------------
+001750 77  CNS-SCREEN-ID                PIC 9(01)  VALUE 1.
+001760     88  CNS-SCR-JOB-QUEUE                   VALUE 1.
+001770     88  CNS-SCR-ERROR-LOG                   VALUE 2.
+001780     88  CNS-SCR-FILE-INVENTORY              VALUE 3.
+001790*
+001800*    ---------------------------------------------------------
+001810*    JOB QUEUE ROW FILTER (ALL JOBS, OR ALERTS ONLY)
+001820*    ---------------------------------------------------------
+001830 77  CNS-FILTER-ID                PIC 9(01)  VALUE 0.
+001840     88  CNS-FILTER-ALL                      VALUE 0.
+001850     88  CNS-FILTER-ALERTS-ONLY              VALUE 1.
+001860*
+001870*    ---------------------------------------------------------
+001880*    WINDOW CAPTION, BUILT FROM THE CYCLE CONTROL RECORD
+001890*    ---------------------------------------------------------
+001900 77  CNS-CAPTION                 PIC X(40).
+001910 77  CNS-CAPTION-PTR             PIC 9(03)   COMP.
+001920*
+001930 77  CNS-CTL-FILE-STATUS         PIC X(02)   VALUE SPACES.
+001940     88  CNS-CTL-FILE-OK                     VALUE "00".
+001950*
+001960*    ---------------------------------------------------------
+001970*    JOB-STATUS TABLE AND ITS LOAD FILE
+001980*    ---------------------------------------------------------
+001990 COPY CNSJSTA.
+002000*
+002010 77  CNS-JSF-FILE-STATUS         PIC X(02)   VALUE SPACES.
+002020     88  CNS-JSF-FILE-OK                     VALUE "00".
+002030*
+002040 77  CNS-JSF-EOF-SW              PIC X(01)   VALUE "N".
+002050     88  CNS-JSF-EOF-YES                     VALUE "Y".
+002060     88  CNS-JSF-EOF-NO                      VALUE "N".
+002070*
+002080*    ---------------------------------------------------------
+002090*    ERROR-LOG TABLE AND ITS LOAD FILE
+002100*    ---------------------------------------------------------
+002110 COPY CNSERRL.
+002120*
+002130 77  CNS-EF-FILE-STATUS          PIC X(02)   VALUE SPACES.
+002140     88  CNS-EF-FILE-OK                      VALUE "00".
+002150*
+002160 77  CNS-EF-EOF-SW               PIC X(01)   VALUE "N".
+002170     88  CNS-EF-EOF-YES                      VALUE "Y".
+002180     88  CNS-EF-EOF-NO                       VALUE "N".
+002190*
+002200*    ---------------------------------------------------------
+002210*    FILE-INVENTORY TABLE AND ITS LOAD FILE
+002220*    ---------------------------------------------------------
+002230 COPY CNSFINV.
+002240*
+002250 77  CNS-IF-FILE-STATUS          PIC X(02)   VALUE SPACES.
+002260     88  CNS-IF-FILE-OK                      VALUE "00".
+002270*
+002280 77  CNS-IF-EOF-SW                PIC X(01)  VALUE "N".
+002290     88  CNS-IF-EOF-YES                      VALUE "Y".
+002300     88  CNS-IF-EOF-NO                       VALUE "N".
+002310*
+002320*    ---------------------------------------------------------
+002330*    CHECKPOINT/RESTART RECORD (RECORD ITSELF LIVES ON THE FD)
+002340*    ---------------------------------------------------------
+002350 77  CNS-RST-FILE-STATUS          PIC X(02)  VALUE SPACES.
+002360     88  CNS-RST-FILE-OK                     VALUE "00".
+002370*
+002380 77  CNS-RST-EOF-SW                PIC X(01) VALUE "N".
+002390     88  CNS-RST-EOF-YES                     VALUE "Y".
+002400     88  CNS-RST-EOF-NO                      VALUE "N".
+002410*
+002420 77  CNS-RST-FOUND-SW              PIC X(01) VALUE "N".
+002430     88  CNS-RST-FOUND-YES                   VALUE "Y".
+002440     88  CNS-RST-FOUND-NO                    VALUE "N".
+002450*
+002460*    HOLDS EVERY DESK'S CHECKPOINT ROW SO A REWRITE OF RESTARTF
+002470*    DOES NOT LOSE ANOTHER DESK'S SAVED STATE.
+002480 COPY CNSRSTT.
+002490*
+002500 77  CNS-FRAME-COUNTER            BINARY-LONG     VALUE 0.
+002510 77  CNS-CHECKPOINT-FRAMES        BINARY-LONG     VALUE 100.
+002520 77  CNS-CHECKPOINT-QUOT          BINARY-LONG.
+002530 77  CNS-CHECKPOINT-REM           BINARY-LONG.
+002540*
+002550*    ---------------------------------------------------------
+002560*    LIVE JOB-TRACKING FILE - PERIODIC RE-READ
+002570*    ---------------------------------------------------------
+002580 77  CNS-TRK-FILE-STATUS          PIC X(02)  VALUE SPACES.
+002590     88  CNS-TRK-FILE-OK                     VALUE "00".
+002600*
+002610 77  CNS-TRK-EOF-SW                PIC X(01) VALUE "N".
+002620     88  CNS-TRK-EOF-YES                     VALUE "Y".
+002630     88  CNS-TRK-EOF-NO                      VALUE "N".
+002640*
+002650 77  CNS-TRACK-FRAMES             BINARY-LONG     VALUE 50.
+002660 77  CNS-TRACK-QUOT               BINARY-LONG.
+002670 77  CNS-TRACK-REM                BINARY-LONG.
+002680*
+002690*    ---------------------------------------------------------
+002700*    SHIFT AUDIT LOG
+002710*    ---------------------------------------------------------
+002720 77  CNS-AUD-FILE-STATUS         PIC X(02)   VALUE SPACES.
+002730     88  CNS-AUD-FILE-OK                     VALUE "00".
+002740*
+002750*    ---------------------------------------------------------
+002760*    PER-DESK PARAMETER FILE
+002770*    ---------------------------------------------------------
+002780 77  CNS-PRM-FILE-STATUS         PIC X(02)   VALUE SPACES.
+002790     88  CNS-PRM-FILE-OK                     VALUE "00".
+002800*
+002810 77  CNS-PRM-EOF-SW               PIC X(01)  VALUE "N".
+002820     88  CNS-PRM-EOF-YES                     VALUE "Y".
+002830     88  CNS-PRM-EOF-NO                      VALUE "N".
+002840*
+002850 77  CNS-PRM-FOUND-SW             PIC X(01)  VALUE "N".
+002860     88  CNS-PRM-FOUND-YES                   VALUE "Y".
+002870     88  CNS-PRM-FOUND-NO                    VALUE "N".
+002880*
+002890*    ---------------------------------------------------------
+002900*    KEY-ACKNOWLEDGEMENT LOG AND KEY POLLING
+002910*    ---------------------------------------------------------
+002920 77  CNS-ACK-FILE-STATUS          PIC X(02)  VALUE SPACES.
+002930     88  CNS-ACK-FILE-OK                     VALUE "00".
+002940*
+002950 77  CNS-ALERT-FOUND-SW           PIC X(01)  VALUE "N".
+002960     88  CNS-ALERT-FOUND-YES                 VALUE "Y".
+002970     88  CNS-ALERT-FOUND-NO                  VALUE "N".
+002980*
+002990 77  CNS-KEY-ESC-CODE             BINARY-LONG     VALUE 256.
+003000 77  CNS-KEY-F5-CODE              BINARY-LONG     VALUE 294.
+003010 77  CNS-KEY-RESULT               BINARY-LONG.
+003020*
+003030*    ---------------------------------------------------------
+003040*    SCREEN-NAVIGATION KEYS AND TAB BUTTONS
+003050*    ---------------------------------------------------------
+003060 77  CNS-KEY-ONE-CODE             BINARY-LONG     VALUE 49.
+003070 77  CNS-KEY-TWO-CODE             BINARY-LONG     VALUE 50.
+003080 77  CNS-KEY-THREE-CODE           BINARY-LONG     VALUE 51.
+003090 77  CNS-KEY-TAB-CODE             BINARY-LONG     VALUE 258.
+003100*
+003110 77  CNS-MOUSE-BUTTON-LEFT        BINARY-LONG     VALUE 0.
+003120 77  CNS-MOUSE-CLICKED            BINARY-LONG.
+003130 77  CNS-MOUSE-X                  BINARY-LONG.
+003140 77  CNS-MOUSE-Y                  BINARY-LONG.
+003150*
+003160 77  CNS-TAB-WIDTH                BINARY-LONG.
+003170 77  CNS-TAB-HEIGHT               BINARY-LONG     VALUE 24.
+003180 77  CNS-TAB-IDX                  BINARY-LONG.
+003190 77  CNS-TAB-X                    BINARY-LONG.
+003200*
+003210*    ---------------------------------------------------------
+003220*    DRAWING WORK AREAS
+003230*    ---------------------------------------------------------
+003240 77  CNS-ROW-Y                   BINARY-LONG.
+003250 77  CNS-ROW-WIDTH                BINARY-LONG.
+003260 77  CNS-ROW-TEXT                PIC X(40).
+003270 77  CNS-ROW-TEXT-PTR            PIC 9(03)   COMP.
+003280*
+003290 77  CNS-DRAW-R                  BINARY-CHAR UNSIGNED.
+003300 77  CNS-DRAW-G                  BINARY-CHAR UNSIGNED.
+003310 77  CNS-DRAW-B                  BINARY-CHAR UNSIGNED.
+003320 77  CNS-DRAW-A                  BINARY-CHAR UNSIGNED  VALUE 255.
+003330*
+003340*    ---------------------------------------------------------
+003350*    CRITICAL-ALERT VISUAL/AUDIBLE ESCALATION
+003360*    ---------------------------------------------------------
+003370 77  CNS-ALERT-ESCALATE-SW        PIC X(01)  VALUE "N".
+003380     88  CNS-ALERT-ESCALATE-YES               VALUE "Y".
+003390     88  CNS-ALERT-ESCALATE-NO                VALUE "N".
+003400*
+003410 77  CNS-ALERT-WAS-SW             PIC X(01)  VALUE "N".
+003420     88  CNS-ALERT-WAS-YES                    VALUE "Y".
+003430     88  CNS-ALERT-WAS-NO                     VALUE "N".
+003440*
+003450 77  CNS-ALERT-SOUND-ID           BINARY-LONG.
+003460*
+003470 77  CNS-ALERT-FLASH-FRAMES       BINARY-LONG     VALUE 5.
+003480 77  CNS-ALERT-FLASH-QUOT         BINARY-LONG.
+003490 77  CNS-ALERT-FLASH-REM          BINARY-LONG.
+003500 77  CNS-ALERT-PHASE-QUOT         BINARY-LONG.
+003510 77  CNS-ALERT-PHASE-REM          BINARY-LONG.
+003520*
+003530 PROCEDURE DIVISION.
+003540*
+003550 0000-MAINLINE.
+003560     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+003570     PERFORM 2000-PROCESS-FRAME THRU 2000-PROCESS-FRAME-EXIT
+003580         UNTIL CNS-DONE-YES.
+003590     STOP RUN.
+003600 0000-MAINLINE-EXIT.
+003610     EXIT.
+003620*
+003630*    ---------------------------------------------------------
+003640*    INITIALIZATION
+003650*    ---------------------------------------------------------
+003660 1000-INITIALIZE.
+003670     PERFORM 1100-READ-CONTROL-RECORD
+003680         THRU 1100-READ-CONTROL-RECORD-EXIT.
+003690     PERFORM 1150-READ-DESK-PARAMETERS
+003700         THRU 1150-READ-DESK-PARAMETERS-EXIT.
+003710     PERFORM 1170-RESTORE-CHECKPOINT
+003720         THRU 1170-RESTORE-CHECKPOINT-EXIT.
+003730     PERFORM 1180-COMPUTE-SCREEN-LAYOUT
+003740         THRU 1180-COMPUTE-SCREEN-LAYOUT-EXIT.
+003750     PERFORM 1200-LOAD-JOB-STATUS-TABLE
+003760         THRU 1200-LOAD-JOB-STATUS-TABLE-EXIT.
+003770     PERFORM 1300-LOAD-ERROR-LOG-TABLE
+003780         THRU 1300-LOAD-ERROR-LOG-TABLE-EXIT.
+003790     PERFORM 1350-LOAD-FILE-INVENTORY-TABLE
+003800         THRU 1350-LOAD-FILE-INVENTORY-TABLE-EXIT.
+003810     PERFORM 1900-BUILD-CAPTION
+003820         THRU 1900-BUILD-CAPTION-EXIT.
+003830     CALL "InitWindow" USING BY VALUE CNS-WIDTH
+003840                             BY VALUE CNS-HEIGHT
+003850                             BY CONTENT CNS-CAPTION.
+003860     CALL "SetExitKey" USING BY VALUE 0.
+003870     CALL "InitAudioDevice".
+003880     CALL "CNSSNDLD" USING BY CONTENT Z"ALERT.WAV"
+003890                           GIVING CNS-ALERT-SOUND-ID.
+003900     PERFORM 1450-WRITE-AUDIT-START
+003910         THRU 1450-WRITE-AUDIT-START-EXIT.
+003920     CALL "SetTargetFPS" USING BY VALUE CNS-FPS.
+003930 1000-INITIALIZE-EXIT.
+003940     EXIT.
+003950*
+003960 1100-READ-CONTROL-RECORD.
+003970     MOVE SPACES TO CNS-CONTROL-RECORD.
+003980     OPEN INPUT CYCLE-CONTROL-FILE.
+003990     IF NOT CNS-CTL-FILE-OK
+004000         MOVE "UNKNOWN"   TO CNS-CTL-SHIFT-NAME
+004010         MOVE "00000000"  TO CNS-CTL-CYCLE-DATE
+004020         GO TO 1100-READ-CONTROL-RECORD-EXIT
+004030     END-IF.
+004040     READ CYCLE-CONTROL-FILE
+004050         AT END
+004060             MOVE "UNKNOWN"   TO CNS-CTL-SHIFT-NAME
+004070             MOVE "00000000"  TO CNS-CTL-CYCLE-DATE
+004080     END-READ.
+004090     CLOSE CYCLE-CONTROL-FILE.
+004100 1100-READ-CONTROL-RECORD-EXIT.
+004110     EXIT.
+004120*
+004130 1150-READ-DESK-PARAMETERS.
+004140     SET CNS-PRM-EOF-NO   TO TRUE.
+004150     SET CNS-PRM-FOUND-NO TO TRUE.
+004160     OPEN INPUT DESK-PARAMETER-FILE.
+004170     IF NOT CNS-PRM-FILE-OK
+004180         GO TO 1150-READ-DESK-PARAMETERS-EXIT
+004190     END-IF.
+004200     PERFORM 1160-FIND-DESK-PARAMETER-REC
+004210         THRU 1160-FIND-DESK-PARAMETER-REC-EXIT
+004220         UNTIL CNS-PRM-EOF-YES OR CNS-PRM-FOUND-YES.
+004230     CLOSE DESK-PARAMETER-FILE.
+004240 1150-READ-DESK-PARAMETERS-EXIT.
+004250     EXIT.
+004260*
+004270 1160-FIND-DESK-PARAMETER-REC.
+004280     READ DESK-PARAMETER-FILE
+004290         AT END
+004300             SET CNS-PRM-EOF-YES TO TRUE
+004310         NOT AT END
+004320             IF CNS-PRM-DESK-ID = CNS-CTL-DESK-ID
+004330                 SET CNS-PRM-FOUND-YES TO TRUE
+004340                 MOVE CNS-PRM-WIDTH  TO CNS-WIDTH
+004350                 MOVE CNS-PRM-HEIGHT TO CNS-HEIGHT
+004360                 MOVE CNS-PRM-FPS    TO CNS-FPS
+004370             END-IF
+004380     END-READ.
+004390 1160-FIND-DESK-PARAMETER-REC-EXIT.
+004400     EXIT.
+004410*
+004420*    ---------------------------------------------------------
+004430*    RESTORE LAST CHECKPOINTED SCREEN/FILTER, IF ANY
+004440*    ---------------------------------------------------------
+004450 1170-RESTORE-CHECKPOINT.
+004460     SET CNS-RST-EOF-NO   TO TRUE.
+004470     SET CNS-RST-FOUND-NO TO TRUE.
+004480     OPEN INPUT RESTART-FILE.
+004490     IF NOT CNS-RST-FILE-OK
+004500         GO TO 1170-RESTORE-CHECKPOINT-EXIT
+004510     END-IF.
+004520     PERFORM 1172-FIND-RESTART-REC
+004530         THRU 1172-FIND-RESTART-REC-EXIT
+004540         UNTIL CNS-RST-EOF-YES OR CNS-RST-FOUND-YES.
+004550     CLOSE RESTART-FILE.
+004560 1170-RESTORE-CHECKPOINT-EXIT.
+004570     EXIT.
+004580*
+004590 1172-FIND-RESTART-REC.
+004600     READ RESTART-FILE
+004610         AT END
+004620             SET CNS-RST-EOF-YES TO TRUE
+004630         NOT AT END
+004640             IF CNS-RST-DESK-ID = CNS-CTL-DESK-ID
+004650                 SET CNS-RST-FOUND-YES TO TRUE
+004660                 MOVE CNS-RST-SCREEN-ID TO CNS-SCREEN-ID
+004670                 MOVE CNS-RST-FILTER-ID TO CNS-FILTER-ID
+004680             END-IF
+004690     END-READ.
+004700 1172-FIND-RESTART-REC-EXIT.
+004710     EXIT.
+004720*
+004730*    ---------------------------------------------------------
+004740*    DERIVE ROW/TAB LAYOUT FROM THE DESK'S CONFIGURED WIDTH
+004750*    ---------------------------------------------------------
+004760 1180-COMPUTE-SCREEN-LAYOUT.
+004770     COMPUTE CNS-ROW-WIDTH = CNS-WIDTH - 20.
+004780     COMPUTE CNS-TAB-WIDTH = CNS-WIDTH / 3.
+004790 1180-COMPUTE-SCREEN-LAYOUT-EXIT.
+004800     EXIT.
+004810*
+004820 1200-LOAD-JOB-STATUS-TABLE.
+004830     MOVE 0 TO CNS-JST-COUNT.
+004840     SET CNS-JSF-EOF-NO TO TRUE.
+004850     OPEN INPUT JOB-STATUS-FILE.
+004860     IF NOT CNS-JSF-FILE-OK
+004870         GO TO 1200-LOAD-JOB-STATUS-TABLE-EXIT
+004880     END-IF.
+004890     PERFORM 1210-LOAD-ONE-JOB-RECORD
+004900         THRU 1210-LOAD-ONE-JOB-RECORD-EXIT
+004910         UNTIL CNS-JSF-EOF-YES OR CNS-JST-COUNT = 20.
+004920     CLOSE JOB-STATUS-FILE.
+004930 1200-LOAD-JOB-STATUS-TABLE-EXIT.
+004940     EXIT.
+004950*
+004960 1210-LOAD-ONE-JOB-RECORD.
+004970     READ JOB-STATUS-FILE
+004980         AT END
+004990             SET CNS-JSF-EOF-YES TO TRUE
+005000         NOT AT END
+005010             ADD 1 TO CNS-JST-COUNT
+005020             MOVE CNS-JSF-JOB-NAME
+005030                 TO CNS-JST-JOB-NAME (CNS-JST-COUNT)
+005040             MOVE CNS-JSF-START-TIME
+005050                 TO CNS-JST-START-TIME (CNS-JST-COUNT)
+005060             MOVE CNS-JSF-RETURN-CODE
+005070                 TO CNS-JST-RETURN-CODE (CNS-JST-COUNT)
+005080             MOVE CNS-JSF-COLOR-CODE
+005090                 TO CNS-JST-COLOR-CODE (CNS-JST-COUNT)
+005100             MOVE CNS-JSF-ALERT-LEVEL
+005110                 TO CNS-JST-ALERT-LEVEL (CNS-JST-COUNT)
+005120     END-READ.
+005130 1210-LOAD-ONE-JOB-RECORD-EXIT.
+005140     EXIT.
+005150*
+005160 1300-LOAD-ERROR-LOG-TABLE.
+005170     MOVE 0 TO CNS-ERR-COUNT.
+005180     SET CNS-EF-EOF-NO TO TRUE.
+005190     OPEN INPUT ERROR-LOG-FILE.
+005200     IF NOT CNS-EF-FILE-OK
+005210         GO TO 1300-LOAD-ERROR-LOG-TABLE-EXIT
+005220     END-IF.
+005230     PERFORM 1310-LOAD-ONE-ERROR-RECORD
+005240         THRU 1310-LOAD-ONE-ERROR-RECORD-EXIT
+005250         UNTIL CNS-EF-EOF-YES OR CNS-ERR-COUNT = 20.
+005260     CLOSE ERROR-LOG-FILE.
+005270 1300-LOAD-ERROR-LOG-TABLE-EXIT.
+005280     EXIT.
+005290*
+005300 1310-LOAD-ONE-ERROR-RECORD.
+005310     READ ERROR-LOG-FILE
+005320         AT END
+005330             SET CNS-EF-EOF-YES TO TRUE
+005340         NOT AT END
+005350             ADD 1 TO CNS-ERR-COUNT
+005360             MOVE CNS-EF-JOB-NAME
+005370                 TO CNS-ERR-JOB-NAME (CNS-ERR-COUNT)
+005380             MOVE CNS-EF-CODE
+005390                 TO CNS-ERR-CODE (CNS-ERR-COUNT)
+005400             MOVE CNS-EF-TEXT
+005410                 TO CNS-ERR-TEXT (CNS-ERR-COUNT)
+005420     END-READ.
+005430 1310-LOAD-ONE-ERROR-RECORD-EXIT.
+005440     EXIT.
+005450*
+005460 1350-LOAD-FILE-INVENTORY-TABLE.
+005470     MOVE 0 TO CNS-FIV-COUNT.
+005480     SET CNS-IF-EOF-NO TO TRUE.
+005490     OPEN INPUT FILE-INVENTORY-FILE.
+005500     IF NOT CNS-IF-FILE-OK
+005510         GO TO 1350-LOAD-FILE-INVENTORY-TABLE-EXIT
+005520     END-IF.
+005530     PERFORM 1360-LOAD-ONE-INVENTORY-REC
+005540         THRU 1360-LOAD-ONE-INVENTORY-REC-EXIT
+005550         UNTIL CNS-IF-EOF-YES OR CNS-FIV-COUNT = 20.
+005560     CLOSE FILE-INVENTORY-FILE.
+005570 1350-LOAD-FILE-INVENTORY-TABLE-EXIT.
+005580     EXIT.
+005590*
+005600 1360-LOAD-ONE-INVENTORY-REC.
+005610     READ FILE-INVENTORY-FILE
+005620         AT END
+005630             SET CNS-IF-EOF-YES TO TRUE
+005640         NOT AT END
+005650             ADD 1 TO CNS-FIV-COUNT
+005660             MOVE CNS-IF-FILE-NAME
+005670                 TO CNS-FIV-FILE-NAME (CNS-FIV-COUNT)
+005680             MOVE CNS-IF-STATUS
+005690                 TO CNS-FIV-STATUS (CNS-FIV-COUNT)
+005700             MOVE CNS-IF-RECORD-COUNT
+005710                 TO CNS-FIV-RECORD-COUNT (CNS-FIV-COUNT)
+005720     END-READ.
+005730 1360-LOAD-ONE-INVENTORY-REC-EXIT.
+005740     EXIT.
+005750*
+005760 1450-WRITE-AUDIT-START.
+005770     OPEN EXTEND AUDIT-LOG-FILE.
+005780     IF NOT CNS-AUD-FILE-OK
+005790         OPEN OUTPUT AUDIT-LOG-FILE
+005800     END-IF.
+005810     MOVE CNS-CTL-DESK-ID TO CNS-AUD-DESK-ID.
+005820     SET CNS-AUD-EVENT-START TO TRUE.
+005830     ACCEPT CNS-AUD-DATE FROM DATE YYYYMMDD.
+005840     ACCEPT CNS-AUD-TIME FROM TIME.
+005850     WRITE CNS-AUDIT-RECORD.
+005860     CLOSE AUDIT-LOG-FILE.
+005870 1450-WRITE-AUDIT-START-EXIT.
+005880     EXIT.
+005890*
+005900 1900-BUILD-CAPTION.
+005910     MOVE SPACES TO CNS-CAPTION.
+005920     MOVE 1 TO CNS-CAPTION-PTR.
+005930     STRING CNS-CTL-SHIFT-NAME  DELIMITED BY SPACE
+005940            " SHIFT CYCLE "     DELIMITED BY SIZE
+005950            CNS-CTL-CYCLE-DATE  DELIMITED BY SPACE
+005960       INTO CNS-CAPTION
+005970       WITH POINTER CNS-CAPTION-PTR
+005980     END-STRING.
+005990     IF CNS-CAPTION-PTR > LENGTH OF CNS-CAPTION
+006000         MOVE LENGTH OF CNS-CAPTION TO CNS-CAPTION-PTR
+006010     END-IF.
+006020     MOVE LOW-VALUE TO CNS-CAPTION (CNS-CAPTION-PTR:1).
+006030 1900-BUILD-CAPTION-EXIT.
+006040     EXIT.
+006050*
+006060*    ---------------------------------------------------------
+006070*    PER-FRAME PROCESSING
+006080*    ---------------------------------------------------------
+006090 2000-PROCESS-FRAME.
+006100     CALL "WindowShouldClose" GIVING CNS-DONE.
+006110     IF CNS-DONE-YES
+006120         PERFORM 2700-CHECKPOINT-STATE
+006130             THRU 2700-CHECKPOINT-STATE-EXIT
+006140         PERFORM 8100-WRITE-AUDIT-STOP
+006150             THRU 8100-WRITE-AUDIT-STOP-EXIT
+006160     END-IF.
+006170     PERFORM 2100-POLL-INPUT THRU 2100-POLL-INPUT-EXIT.
+006180     PERFORM 2800-CHECK-ALERT-ESCALATION
+006190         THRU 2800-CHECK-ALERT-ESCALATION-EXIT.
+006200     ADD 1 TO CNS-FRAME-COUNTER.
+006210     DIVIDE CNS-FRAME-COUNTER BY CNS-CHECKPOINT-FRAMES
+006220         GIVING CNS-CHECKPOINT-QUOT
+006230         REMAINDER CNS-CHECKPOINT-REM.
+006240     IF CNS-CHECKPOINT-REM = 0
+006250         PERFORM 2700-CHECKPOINT-STATE
+006260             THRU 2700-CHECKPOINT-STATE-EXIT
+006270     END-IF.
+006280     DIVIDE CNS-FRAME-COUNTER BY CNS-TRACK-FRAMES
+006290         GIVING CNS-TRACK-QUOT
+006300         REMAINDER CNS-TRACK-REM.
+006310     IF CNS-TRACK-REM = 0
+006320         PERFORM 2750-REFRESH-JOB-TRACKING
+006330             THRU 2750-REFRESH-JOB-TRACKING-EXIT
+006340     END-IF.
+006350     CALL "BeginDrawing".
+006360     CALL "ClearBackground" USING BY VALUE 245
+006370                                  BY VALUE 245
+006380                                  BY VALUE 245
+006390                                  BY VALUE 255.
+006400     PERFORM 2300-DRAW-CURRENT-SCREEN
+006410         THRU 2300-DRAW-CURRENT-SCREEN-EXIT.
+006420     PERFORM 2850-DRAW-ALERT-BANNER
+006430         THRU 2850-DRAW-ALERT-BANNER-EXIT.
+006440     CALL "EndDrawing".
+006450 2000-PROCESS-FRAME-EXIT.
+006460     EXIT.
+006470*
+006480*    ---------------------------------------------------------
+006490*    PER-FRAME KEY POLLING - ALERT ACKNOWLEDGEMENT
+006500*    ---------------------------------------------------------
+006510 2100-POLL-INPUT.
+006520     CALL "IsKeyPressed" USING BY VALUE CNS-KEY-ESC-CODE
+006530         GIVING CNS-KEY-RESULT.
+006540     IF CNS-KEY-RESULT = 1
+006550         PERFORM 2110-ACK-CURRENT-ALERT
+006560             THRU 2110-ACK-CURRENT-ALERT-EXIT
+006570     END-IF.
+006580     CALL "IsKeyPressed" USING BY VALUE CNS-KEY-F5-CODE
+006590         GIVING CNS-KEY-RESULT.
+006600     IF CNS-KEY-RESULT = 1
+006610         PERFORM 2120-FORCE-REFRESH
+006620             THRU 2120-FORCE-REFRESH-EXIT
+006630     END-IF.
+006640     PERFORM 2130-CHECK-SCREEN-KEYS
+006650         THRU 2130-CHECK-SCREEN-KEYS-EXIT.
+006660     PERFORM 2140-CHECK-TAB-CLICK
+006670         THRU 2140-CHECK-TAB-CLICK-EXIT.
+006680     CALL "IsKeyPressed" USING BY VALUE CNS-KEY-TAB-CODE
+006690         GIVING CNS-KEY-RESULT.
+006700     IF CNS-KEY-RESULT = 1
+006710         PERFORM 2150-TOGGLE-FILTER
+006720             THRU 2150-TOGGLE-FILTER-EXIT
+006730     END-IF.
+006740 2100-POLL-INPUT-EXIT.
+006750     EXIT.
+006760*
+006770 2110-ACK-CURRENT-ALERT.
+006780     SET CNS-ALERT-FOUND-NO TO TRUE.
+006790     PERFORM 2115-FIND-ALERT-ROW THRU 2115-FIND-ALERT-ROW-EXIT
+006800         VARYING CNS-JST-IDX FROM 1 BY 1
+006810         UNTIL CNS-JST-IDX > CNS-JST-COUNT OR CNS-ALERT-FOUND-YES.
+006820     IF CNS-ALERT-FOUND-YES
+006830         MOVE CNS-JST-JOB-NAME (CNS-JST-IDX) TO CNS-ACK-JOB-NAME
+006840         SET CNS-JST-COLOR-NORMAL (CNS-JST-IDX) TO TRUE
+006850         SET CNS-JST-ALERT-NONE (CNS-JST-IDX) TO TRUE
+006860     ELSE
+006870         MOVE SPACES TO CNS-ACK-JOB-NAME
+006880     END-IF.
+006890     MOVE CNS-CTL-DESK-ID TO CNS-ACK-DESK-ID.
+006900     SET CNS-ACK-KEY-ESC  TO TRUE.
+006910     MOVE "ACK     "      TO CNS-ACK-ACTION.
+006920     PERFORM 2190-WRITE-ACK-RECORD
+006930         THRU 2190-WRITE-ACK-RECORD-EXIT.
+006940 2110-ACK-CURRENT-ALERT-EXIT.
+006950     EXIT.
+006960*
+006970 2115-FIND-ALERT-ROW.
+006980     IF CNS-JST-COLOR-CRITICAL (CNS-JST-IDX)
+006990             OR CNS-JST-COLOR-WARNING (CNS-JST-IDX)
+007000             OR CNS-JST-ALERT-CRITICAL (CNS-JST-IDX)
+007010             OR CNS-JST-ALERT-WARNING (CNS-JST-IDX)
+007020         SET CNS-ALERT-FOUND-YES TO TRUE
+007030     END-IF.
+007040 2115-FIND-ALERT-ROW-EXIT.
+007050     EXIT.
+007060*
+007070 2120-FORCE-REFRESH.
+007080     PERFORM 1200-LOAD-JOB-STATUS-TABLE
+007090         THRU 1200-LOAD-JOB-STATUS-TABLE-EXIT.
+007100     PERFORM 1300-LOAD-ERROR-LOG-TABLE
+007110         THRU 1300-LOAD-ERROR-LOG-TABLE-EXIT.
+007120     PERFORM 1350-LOAD-FILE-INVENTORY-TABLE
+007130         THRU 1350-LOAD-FILE-INVENTORY-TABLE-EXIT.
+007140     MOVE CNS-CTL-DESK-ID TO CNS-ACK-DESK-ID.
+007150     SET CNS-ACK-KEY-F5   TO TRUE.
+007160     MOVE "REFRESH "      TO CNS-ACK-ACTION.
+007170     MOVE SPACES          TO CNS-ACK-JOB-NAME.
+007180     PERFORM 2190-WRITE-ACK-RECORD
+007190         THRU 2190-WRITE-ACK-RECORD-EXIT.
+007200 2120-FORCE-REFRESH-EXIT.
+007210     EXIT.
+007220*
+007230 2130-CHECK-SCREEN-KEYS.
+007240     CALL "IsKeyPressed" USING BY VALUE CNS-KEY-ONE-CODE
+007250         GIVING CNS-KEY-RESULT.
+007260     IF CNS-KEY-RESULT = 1
+007270         SET CNS-SCR-JOB-QUEUE TO TRUE
+007280     END-IF.
+007290     CALL "IsKeyPressed" USING BY VALUE CNS-KEY-TWO-CODE
+007300         GIVING CNS-KEY-RESULT.
+007310     IF CNS-KEY-RESULT = 1
+007320         SET CNS-SCR-ERROR-LOG TO TRUE
+007330     END-IF.
+007340     CALL "IsKeyPressed" USING BY VALUE CNS-KEY-THREE-CODE
+007350         GIVING CNS-KEY-RESULT.
+007360     IF CNS-KEY-RESULT = 1
+007370         SET CNS-SCR-FILE-INVENTORY TO TRUE
+007380     END-IF.
+007390 2130-CHECK-SCREEN-KEYS-EXIT.
+007400     EXIT.
+007410*
+007420 2140-CHECK-TAB-CLICK.
+007430     CALL "IsMouseButtonPressed"
+007440         USING BY VALUE CNS-MOUSE-BUTTON-LEFT
+007450         GIVING CNS-MOUSE-CLICKED.
+007460     IF CNS-MOUSE-CLICKED NOT = 1
+007470         GO TO 2140-CHECK-TAB-CLICK-EXIT
+007480     END-IF.
+007490     CALL "GetMouseX" GIVING CNS-MOUSE-X.
+007500     CALL "GetMouseY" GIVING CNS-MOUSE-Y.
+007510     IF CNS-MOUSE-Y < 0 OR CNS-MOUSE-Y > CNS-TAB-HEIGHT
+007520         GO TO 2140-CHECK-TAB-CLICK-EXIT
+007530     END-IF.
+007540     COMPUTE CNS-TAB-IDX = (CNS-MOUSE-X / CNS-TAB-WIDTH) + 1.
+007550     EVALUATE CNS-TAB-IDX
+007560         WHEN 1
+007570             SET CNS-SCR-JOB-QUEUE TO TRUE
+007580         WHEN 2
+007590             SET CNS-SCR-ERROR-LOG TO TRUE
+007600         WHEN 3
+007610             SET CNS-SCR-FILE-INVENTORY TO TRUE
+007620     END-EVALUATE.
+007630 2140-CHECK-TAB-CLICK-EXIT.
+007640     EXIT.
+007650*
+007660 2150-TOGGLE-FILTER.
+007670     IF CNS-FILTER-ALL
+007680         SET CNS-FILTER-ALERTS-ONLY TO TRUE
+007690     ELSE
+007700         SET CNS-FILTER-ALL TO TRUE
+007710     END-IF.
+007720 2150-TOGGLE-FILTER-EXIT.
+007730     EXIT.
+007740*
+007750 2190-WRITE-ACK-RECORD.
+007760     OPEN EXTEND ACK-LOG-FILE.
+007770     IF NOT CNS-ACK-FILE-OK
+007780         OPEN OUTPUT ACK-LOG-FILE
+007790     END-IF.
+007800     ACCEPT CNS-ACK-DATE FROM DATE YYYYMMDD.
+007810     ACCEPT CNS-ACK-TIME FROM TIME.
+007820     WRITE CNS-ACK-RECORD.
+007830     CLOSE ACK-LOG-FILE.
+007840 2190-WRITE-ACK-RECORD-EXIT.
+007850     EXIT.
+007860*
+007870 2300-DRAW-CURRENT-SCREEN.
+007880     EVALUATE TRUE
+007890         WHEN CNS-SCR-JOB-QUEUE
+007900             PERFORM 2310-DRAW-JOB-QUEUE-SCREEN
+007910                 THRU 2310-DRAW-JOB-QUEUE-SCREEN-EXIT
+007920         WHEN CNS-SCR-ERROR-LOG
+007930             PERFORM 2400-DRAW-ERROR-LOG-SCREEN
+007940                 THRU 2400-DRAW-ERROR-LOG-SCREEN-EXIT
+007950         WHEN CNS-SCR-FILE-INVENTORY
+007960             PERFORM 2500-DRAW-FILE-INVENTORY-SCREEN
+007970                 THRU 2500-DRAW-FILE-INVENTORY-SCREEN-EXIT
+007980     END-EVALUATE.
+007990     PERFORM 2600-DRAW-SCREEN-TABS
+008000         THRU 2600-DRAW-SCREEN-TABS-EXIT.
+008010 2300-DRAW-CURRENT-SCREEN-EXIT.
+008020     EXIT.
+008030*
+008040 2310-DRAW-JOB-QUEUE-SCREEN.
+008050     PERFORM 2320-DRAW-JOB-ROW THRU 2320-DRAW-JOB-ROW-EXIT
+008060         VARYING CNS-JST-IDX FROM 1 BY 1
+008070         UNTIL CNS-JST-IDX > CNS-JST-COUNT.
+008080 2310-DRAW-JOB-QUEUE-SCREEN-EXIT.
+008090     EXIT.
+008100*
+008110 2320-DRAW-JOB-ROW.
+008120     IF CNS-FILTER-ALERTS-ONLY
+008130             AND CNS-JST-COLOR-NORMAL (CNS-JST-IDX)
+008140             AND CNS-JST-ALERT-NONE (CNS-JST-IDX)
+008150         GO TO 2320-DRAW-JOB-ROW-EXIT
+008160     END-IF.
+008170     COMPUTE CNS-ROW-Y = 20 + (CNS-JST-IDX * 24).
+008180     PERFORM 2330-SET-ROW-COLOR THRU 2330-SET-ROW-COLOR-EXIT.
+008190     CALL "DrawRectangle" USING BY VALUE 10
+008200                                BY VALUE CNS-ROW-Y
+008210                                BY VALUE CNS-ROW-WIDTH
+008220                                BY VALUE 20
+008230                                BY VALUE CNS-DRAW-R
+008240                                BY VALUE CNS-DRAW-G
+008250                                BY VALUE CNS-DRAW-B
+008260                                BY VALUE CNS-DRAW-A.
+008270     MOVE SPACES TO CNS-ROW-TEXT.
+008280     MOVE 1 TO CNS-ROW-TEXT-PTR.
+008290     STRING CNS-JST-JOB-NAME (CNS-JST-IDX)    DELIMITED BY SPACE
+008300            "  START "                        DELIMITED BY SIZE
+008310            CNS-JST-START-TIME (CNS-JST-IDX)  DELIMITED BY SPACE
+008320            "  RC="                           DELIMITED BY SIZE
+008330            CNS-JST-RETURN-CODE (CNS-JST-IDX) DELIMITED BY SIZE
+008340       INTO CNS-ROW-TEXT
+008350       WITH POINTER CNS-ROW-TEXT-PTR
+008360     END-STRING.
+008370     IF CNS-ROW-TEXT-PTR > LENGTH OF CNS-ROW-TEXT
+008380         MOVE LENGTH OF CNS-ROW-TEXT TO CNS-ROW-TEXT-PTR
+008390     END-IF.
+008400     MOVE LOW-VALUE TO CNS-ROW-TEXT (CNS-ROW-TEXT-PTR:1).
+008410     CALL "DrawText" USING BY CONTENT CNS-ROW-TEXT
+008420                           BY VALUE 16
+008430                           BY VALUE CNS-ROW-Y
+008440                           BY VALUE 16
+008450                           BY VALUE 0
+008460                           BY VALUE 0
+008470                           BY VALUE 0
+008480                           BY VALUE 255.
+008490 2320-DRAW-JOB-ROW-EXIT.
+008500     EXIT.
+008510*
+008520 2330-SET-ROW-COLOR.
+008530     EVALUATE TRUE
+008540         WHEN CNS-JST-COLOR-CRITICAL (CNS-JST-IDX)
+008550             MOVE 220 TO CNS-DRAW-R
+008560             MOVE 50  TO CNS-DRAW-G
+008570             MOVE 50  TO CNS-DRAW-B
+008580         WHEN CNS-JST-COLOR-WARNING (CNS-JST-IDX)
+008590             MOVE 230 TO CNS-DRAW-R
+008600             MOVE 200 TO CNS-DRAW-G
+008610             MOVE 60  TO CNS-DRAW-B
+008620         WHEN OTHER
+008630             MOVE 60  TO CNS-DRAW-R
+008640             MOVE 190 TO CNS-DRAW-G
+008650             MOVE 90  TO CNS-DRAW-B
+008660     END-EVALUATE.
+008670     MOVE 255 TO CNS-DRAW-A.
+008680 2330-SET-ROW-COLOR-EXIT.
+008690     EXIT.
+008700*
+008710*    ---------------------------------------------------------
+008720*    ERROR-LOG SCREEN
+008730*    ---------------------------------------------------------
+008740 2400-DRAW-ERROR-LOG-SCREEN.
+008750     PERFORM 2410-DRAW-ERROR-ROW THRU 2410-DRAW-ERROR-ROW-EXIT
+008760         VARYING CNS-ERR-IDX FROM 1 BY 1
+008770         UNTIL CNS-ERR-IDX > CNS-ERR-COUNT.
+008780 2400-DRAW-ERROR-LOG-SCREEN-EXIT.
+008790     EXIT.
+008800*
+008810 2410-DRAW-ERROR-ROW.
+008820     COMPUTE CNS-ROW-Y = 20 + (CNS-ERR-IDX * 24).
+008830     CALL "DrawRectangle" USING BY VALUE 10
+008840                                BY VALUE CNS-ROW-Y
+008850                                BY VALUE CNS-ROW-WIDTH
+008860                                BY VALUE 20
+008870                                BY VALUE 220
+008880                                BY VALUE 50
+008890                                BY VALUE 50
+008900                                BY VALUE 255.
+008910     MOVE SPACES TO CNS-ROW-TEXT.
+008920     MOVE 1 TO CNS-ROW-TEXT-PTR.
+008930     STRING CNS-ERR-JOB-NAME (CNS-ERR-IDX)  DELIMITED BY SPACE
+008940            "  ERR "                        DELIMITED BY SIZE
+008950            CNS-ERR-CODE (CNS-ERR-IDX)      DELIMITED BY SPACE
+008960            "  "                            DELIMITED BY SIZE
+008970            CNS-ERR-TEXT (CNS-ERR-IDX)      DELIMITED BY SPACE
+008980       INTO CNS-ROW-TEXT
+008990       WITH POINTER CNS-ROW-TEXT-PTR
+009000     END-STRING.
+009010     IF CNS-ROW-TEXT-PTR > LENGTH OF CNS-ROW-TEXT
+009020         MOVE LENGTH OF CNS-ROW-TEXT TO CNS-ROW-TEXT-PTR
+009030     END-IF.
+009040     MOVE LOW-VALUE TO CNS-ROW-TEXT (CNS-ROW-TEXT-PTR:1).
+009050     CALL "DrawText" USING BY CONTENT CNS-ROW-TEXT
+009060                           BY VALUE 16
+009070                           BY VALUE CNS-ROW-Y
+009080                           BY VALUE 16
+009090                           BY VALUE 0
+009100                           BY VALUE 0
+009110                           BY VALUE 0
+009120                           BY VALUE 255.
+009130 2410-DRAW-ERROR-ROW-EXIT.
+009140     EXIT.
+009150*
+009160*    ---------------------------------------------------------
+009170*    FILE-INVENTORY SCREEN
+009180*    ---------------------------------------------------------
+009190 2500-DRAW-FILE-INVENTORY-SCREEN.
+009200     PERFORM 2510-DRAW-INVENTORY-ROW
+009210         THRU 2510-DRAW-INVENTORY-ROW-EXIT
+009220         VARYING CNS-FIV-IDX FROM 1 BY 1
+009230         UNTIL CNS-FIV-IDX > CNS-FIV-COUNT.
+009240 2500-DRAW-FILE-INVENTORY-SCREEN-EXIT.
+009250     EXIT.
+009260*
+009270 2510-DRAW-INVENTORY-ROW.
+009280     COMPUTE CNS-ROW-Y = 20 + (CNS-FIV-IDX * 24).
+009290     IF CNS-FIV-PRESENT (CNS-FIV-IDX)
+009300         CALL "DrawRectangle" USING BY VALUE 10
+009310                                    BY VALUE CNS-ROW-Y
+009320                                    BY VALUE CNS-ROW-WIDTH
+009330                                    BY VALUE 20
+009340                                    BY VALUE 60
+009350                                    BY VALUE 190
+009360                                    BY VALUE 90
+009370                                    BY VALUE 255
+009380     ELSE
+009390         CALL "DrawRectangle" USING BY VALUE 10
+009400                                    BY VALUE CNS-ROW-Y
+009410                                    BY VALUE CNS-ROW-WIDTH
+009420                                    BY VALUE 20
+009430                                    BY VALUE 220
+009440                                    BY VALUE 50
+009450                                    BY VALUE 50
+009460                                    BY VALUE 255
+009470     END-IF.
+009480     MOVE SPACES TO CNS-ROW-TEXT.
+009490     MOVE 1 TO CNS-ROW-TEXT-PTR.
+009500     STRING CNS-FIV-FILE-NAME (CNS-FIV-IDX)     DELIMITED BY SPACE
+009510            "  "                                DELIMITED BY SIZE
+009520            CNS-FIV-STATUS (CNS-FIV-IDX)        DELIMITED BY SPACE
+009530            "  RECS="                           DELIMITED BY SIZE
+009540            CNS-FIV-RECORD-COUNT (CNS-FIV-IDX)  DELIMITED BY SIZE
+009550       INTO CNS-ROW-TEXT
+009560       WITH POINTER CNS-ROW-TEXT-PTR
+009570     END-STRING.
+009580     IF CNS-ROW-TEXT-PTR > LENGTH OF CNS-ROW-TEXT
+009590         MOVE LENGTH OF CNS-ROW-TEXT TO CNS-ROW-TEXT-PTR
+009600     END-IF.
+009610     MOVE LOW-VALUE TO CNS-ROW-TEXT (CNS-ROW-TEXT-PTR:1).
+009620     CALL "DrawText" USING BY CONTENT CNS-ROW-TEXT
+009630                           BY VALUE 16
+009640                           BY VALUE CNS-ROW-Y
+009650                           BY VALUE 16
+009660                           BY VALUE 0
+009670                           BY VALUE 0
+009680                           BY VALUE 0
+009690                           BY VALUE 255.
+009700 2510-DRAW-INVENTORY-ROW-EXIT.
+009710     EXIT.
+009720*
+009730*    ---------------------------------------------------------
+009740*    SCREEN TAB BUTTONS (TOP OF WINDOW, ALSO CLICKABLE)
+009750*    ---------------------------------------------------------
+009760 2600-DRAW-SCREEN-TABS.
+009770     PERFORM 2610-DRAW-ONE-TAB THRU 2610-DRAW-ONE-TAB-EXIT
+009780         VARYING CNS-TAB-IDX FROM 1 BY 1
+009790         UNTIL CNS-TAB-IDX > 3.
+009800 2600-DRAW-SCREEN-TABS-EXIT.
+009810     EXIT.
+009820*
+009830 2610-DRAW-ONE-TAB.
+009840     COMPUTE CNS-TAB-X = (CNS-TAB-IDX - 1) * CNS-TAB-WIDTH.
+009850     IF CNS-TAB-IDX = CNS-SCREEN-ID
+009860         CALL "DrawRectangle" USING BY VALUE CNS-TAB-X
+009870                                    BY VALUE 0
+009880                                    BY VALUE CNS-TAB-WIDTH
+009890                                    BY VALUE CNS-TAB-HEIGHT
+009900                                    BY VALUE 80
+009910                                    BY VALUE 80
+009920                                    BY VALUE 200
+009930                                    BY VALUE 255
+009940     ELSE
+009950         CALL "DrawRectangle" USING BY VALUE CNS-TAB-X
+009960                                    BY VALUE 0
+009970                                    BY VALUE CNS-TAB-WIDTH
+009980                                    BY VALUE CNS-TAB-HEIGHT
+009990                                    BY VALUE 200
+010000                                    BY VALUE 200
+010010                                    BY VALUE 200
+010020                                    BY VALUE 255
+010030     END-IF.
+010040     EVALUATE CNS-TAB-IDX
+010050         WHEN 1
+010060             CALL "DrawText" USING BY CONTENT Z"JOB QUEUE"
+010070                                   BY VALUE CNS-TAB-X
+010080                                   BY VALUE 4
+010090                                   BY VALUE 16
+010100                                   BY VALUE 0
+010110                                   BY VALUE 0
+010120                                   BY VALUE 0
+010130                                   BY VALUE 255
+010140         WHEN 2
+010150             CALL "DrawText" USING BY CONTENT Z"ERROR LOG"
+010160                                   BY VALUE CNS-TAB-X
+010170                                   BY VALUE 4
+010180                                   BY VALUE 16
+010190                                   BY VALUE 0
+010200                                   BY VALUE 0
+010210                                   BY VALUE 0
+010220                                   BY VALUE 255
+010230         WHEN 3
+010240             CALL "DrawText" USING BY CONTENT Z"FILE INVENTORY"
+010250                                   BY VALUE CNS-TAB-X
+010260                                   BY VALUE 4
+010270                                   BY VALUE 16
+010280                                   BY VALUE 0
+010290                                   BY VALUE 0
+010300                                   BY VALUE 0
+010310                                   BY VALUE 255
+010320     END-EVALUATE.
+010330 2610-DRAW-ONE-TAB-EXIT.
+010340     EXIT.
+010350*
+010360*    ---------------------------------------------------------
+010370*    CHECKPOINT CURRENT SCREEN/FILTER TO THE RESTART RECORD
+010380*    ---------------------------------------------------------
+010390 2700-CHECKPOINT-STATE.
+010400     MOVE 0 TO CNS-RST-TBL-COUNT.
+010410     SET CNS-RST-EOF-NO TO TRUE.
+010420     OPEN INPUT RESTART-FILE.
+010430     IF CNS-RST-FILE-OK
+010440         PERFORM 2710-LOAD-ONE-RESTART-REC
+010450             THRU 2710-LOAD-ONE-RESTART-REC-EXIT
+010460             UNTIL CNS-RST-EOF-YES OR CNS-RST-TBL-COUNT = 20
+010470         CLOSE RESTART-FILE
+010480     END-IF.
+010490     PERFORM 2720-MERGE-CURRENT-DESK
+010500         THRU 2720-MERGE-CURRENT-DESK-EXIT.
+010510     OPEN OUTPUT RESTART-FILE.
+010520     IF NOT CNS-RST-FILE-OK
+010530         GO TO 2700-CHECKPOINT-STATE-EXIT
+010540     END-IF.
+010550     PERFORM 2730-WRITE-ONE-RESTART-REC
+010560         THRU 2730-WRITE-ONE-RESTART-REC-EXIT
+010570         VARYING CNS-RST-TBL-IDX FROM 1 BY 1
+010580         UNTIL CNS-RST-TBL-IDX > CNS-RST-TBL-COUNT.
+010590     CLOSE RESTART-FILE.
+010600 2700-CHECKPOINT-STATE-EXIT.
+010610     EXIT.
+010620*
+010630 2710-LOAD-ONE-RESTART-REC.
+010640     READ RESTART-FILE
+010650         AT END
+010660             SET CNS-RST-EOF-YES TO TRUE
+010670         NOT AT END
+010680             ADD 1 TO CNS-RST-TBL-COUNT
+010690             MOVE CNS-RST-DESK-ID
+010700                 TO CNS-RST-TBL-DESK-ID (CNS-RST-TBL-COUNT)
+010710             MOVE CNS-RST-SCREEN-ID
+010720                 TO CNS-RST-TBL-SCREEN-ID (CNS-RST-TBL-COUNT)
+010730             MOVE CNS-RST-FILTER-ID
+010740                 TO CNS-RST-TBL-FILTER-ID (CNS-RST-TBL-COUNT)
+010750     END-READ.
+010760 2710-LOAD-ONE-RESTART-REC-EXIT.
+010770     EXIT.
+010780*
+010790 2720-MERGE-CURRENT-DESK.
+010800     SET CNS-RST-FOUND-NO TO TRUE.
+010810     PERFORM 2725-MATCH-RESTART-ROW
+010820         THRU 2725-MATCH-RESTART-ROW-EXIT
+010830         VARYING CNS-RST-TBL-IDX FROM 1 BY 1
+010840         UNTIL CNS-RST-TBL-IDX > CNS-RST-TBL-COUNT
+010850            OR CNS-RST-FOUND-YES.
+010860     IF CNS-RST-FOUND-NO AND CNS-RST-TBL-COUNT < 20
+010870         ADD 1 TO CNS-RST-TBL-COUNT
+010880         MOVE CNS-CTL-DESK-ID
+010890             TO CNS-RST-TBL-DESK-ID (CNS-RST-TBL-COUNT)
+010900         MOVE CNS-SCREEN-ID
+010910             TO CNS-RST-TBL-SCREEN-ID (CNS-RST-TBL-COUNT)
+010920         MOVE CNS-FILTER-ID
+010930             TO CNS-RST-TBL-FILTER-ID (CNS-RST-TBL-COUNT)
+010940     END-IF.
+010950 2720-MERGE-CURRENT-DESK-EXIT.
+010960     EXIT.
+010970*
+010980 2725-MATCH-RESTART-ROW.
+010990     IF CNS-RST-TBL-DESK-ID (CNS-RST-TBL-IDX) = CNS-CTL-DESK-ID
+011000         SET CNS-RST-FOUND-YES TO TRUE
+011010         MOVE CNS-SCREEN-ID
+011020             TO CNS-RST-TBL-SCREEN-ID (CNS-RST-TBL-IDX)
+011030         MOVE CNS-FILTER-ID
+011040             TO CNS-RST-TBL-FILTER-ID (CNS-RST-TBL-IDX)
+011050     END-IF.
+011060 2725-MATCH-RESTART-ROW-EXIT.
+011070     EXIT.
+011080*
+011090 2730-WRITE-ONE-RESTART-REC.
+011100     MOVE CNS-RST-TBL-DESK-ID (CNS-RST-TBL-IDX)
+011110         TO CNS-RST-DESK-ID.
+011120     MOVE CNS-RST-TBL-SCREEN-ID (CNS-RST-TBL-IDX)
+011130         TO CNS-RST-SCREEN-ID.
+011140     MOVE CNS-RST-TBL-FILTER-ID (CNS-RST-TBL-IDX)
+011150         TO CNS-RST-FILTER-ID.
+011160     WRITE CNS-RESTART-RECORD.
+011170 2730-WRITE-ONE-RESTART-REC-EXIT.
+011180     EXIT.
+011190*
+011200*    ---------------------------------------------------------
+011210*    PERIODIC RE-READ OF THE LIVE JOB-TRACKING FILE
+011220*    ---------------------------------------------------------
+011230 2750-REFRESH-JOB-TRACKING.
+011240     SET CNS-TRK-EOF-NO TO TRUE.
+011250     OPEN INPUT JOB-TRACKING-FILE.
+011260     IF NOT CNS-TRK-FILE-OK
+011270         GO TO 2750-REFRESH-JOB-TRACKING-EXIT
+011280     END-IF.
+011290     MOVE 0 TO CNS-JST-COUNT.
+011300     PERFORM 2760-LOAD-ONE-TRACKING-REC
+011310         THRU 2760-LOAD-ONE-TRACKING-REC-EXIT
+011320         UNTIL CNS-TRK-EOF-YES OR CNS-JST-COUNT = 20.
+011330     CLOSE JOB-TRACKING-FILE.
+011340 2750-REFRESH-JOB-TRACKING-EXIT.
+011350     EXIT.
+011360*
+011370 2760-LOAD-ONE-TRACKING-REC.
+011380     READ JOB-TRACKING-FILE
+011390         AT END
+011400             SET CNS-TRK-EOF-YES TO TRUE
+011410         NOT AT END
+011420             ADD 1 TO CNS-JST-COUNT
+011430             MOVE CNS-TRK-JOB-NAME
+011440                 TO CNS-JST-JOB-NAME (CNS-JST-COUNT)
+011450             MOVE CNS-TRK-START-TIME
+011460                 TO CNS-JST-START-TIME (CNS-JST-COUNT)
+011470             MOVE CNS-TRK-RETURN-CODE
+011480                 TO CNS-JST-RETURN-CODE (CNS-JST-COUNT)
+011490             MOVE CNS-TRK-COLOR-CODE
+011500                 TO CNS-JST-COLOR-CODE (CNS-JST-COUNT)
+011510             MOVE CNS-TRK-ALERT-LEVEL
+011520                 TO CNS-JST-ALERT-LEVEL (CNS-JST-COUNT)
+011530     END-READ.
+011540 2760-LOAD-ONE-TRACKING-REC-EXIT.
+011550     EXIT.
+011560*
+011570*    ---------------------------------------------------------
+011580*    CRITICAL-ALERT ESCALATION - SOUND ON THE RISING EDGE
+011590*    ---------------------------------------------------------
+011600 2800-CHECK-ALERT-ESCALATION.
+011610     MOVE CNS-ALERT-ESCALATE-SW TO CNS-ALERT-WAS-SW.
+011620     SET CNS-ALERT-ESCALATE-NO TO TRUE.
+011630     PERFORM 2810-FIND-CRITICAL-ROW
+011640         THRU 2810-FIND-CRITICAL-ROW-EXIT
+011650         VARYING CNS-JST-IDX FROM 1 BY 1
+011660         UNTIL CNS-JST-IDX > CNS-JST-COUNT
+011670            OR CNS-ALERT-ESCALATE-YES.
+011680     IF CNS-ALERT-ESCALATE-YES AND CNS-ALERT-WAS-NO
+011690         CALL "CNSSNDPL" USING BY VALUE CNS-ALERT-SOUND-ID
+011700     END-IF.
+011710 2800-CHECK-ALERT-ESCALATION-EXIT.
+011720     EXIT.
+011730*
+011740 2810-FIND-CRITICAL-ROW.
+011750     IF CNS-JST-ALERT-CRITICAL (CNS-JST-IDX)
+011760         SET CNS-ALERT-ESCALATE-YES TO TRUE
+011770     END-IF.
+011780 2810-FIND-CRITICAL-ROW-EXIT.
+011790     EXIT.
+011800*
+011810*    ---------------------------------------------------------
+011820*    FLASHING CRITICAL-ALERT BANNER
+011830*    ---------------------------------------------------------
+011840 2850-DRAW-ALERT-BANNER.
+011850     IF CNS-ALERT-ESCALATE-NO
+011860         GO TO 2850-DRAW-ALERT-BANNER-EXIT
+011870     END-IF.
+011880     DIVIDE CNS-FRAME-COUNTER BY CNS-ALERT-FLASH-FRAMES
+011890         GIVING CNS-ALERT-FLASH-QUOT
+011900         REMAINDER CNS-ALERT-FLASH-REM.
+011910     DIVIDE CNS-ALERT-FLASH-QUOT BY 2
+011920         GIVING CNS-ALERT-PHASE-QUOT
+011930         REMAINDER CNS-ALERT-PHASE-REM.
+011940     IF CNS-ALERT-PHASE-REM NOT = 0
+011950         GO TO 2850-DRAW-ALERT-BANNER-EXIT
+011960     END-IF.
+011970     CALL "DrawRectangle" USING BY VALUE 0
+011980                                BY VALUE 24
+011990                                BY VALUE CNS-WIDTH
+012000                                BY VALUE 20
+012010                                BY VALUE 220
+012020                                BY VALUE 20
+012030                                BY VALUE 20
+012040                                BY VALUE 255.
+012050     CALL "DrawText"
+012060         USING BY CONTENT Z"*** CRITICAL ALERT - JOB FAILURE ***"
+012070              BY VALUE 16
+012080              BY VALUE 28
+012090              BY VALUE 16
+012100              BY VALUE 255
+012110              BY VALUE 255
+012120              BY VALUE 255
+012130              BY VALUE 255.
+012140 2850-DRAW-ALERT-BANNER-EXIT.
+012150     EXIT.
+012160*
+012170*    ---------------------------------------------------------
+012180*    SHIFT AUDIT LOG - SESSION STOP
+012190*    ---------------------------------------------------------
+012200 8100-WRITE-AUDIT-STOP.
+012210     OPEN EXTEND AUDIT-LOG-FILE.
+012220     IF NOT CNS-AUD-FILE-OK
+012230         OPEN OUTPUT AUDIT-LOG-FILE
+012240     END-IF.
+012250     MOVE CNS-CTL-DESK-ID TO CNS-AUD-DESK-ID.
+012260     SET CNS-AUD-EVENT-STOP TO TRUE.
+012270     ACCEPT CNS-AUD-DATE FROM DATE YYYYMMDD.
+012280     ACCEPT CNS-AUD-TIME FROM TIME.
+012290     WRITE CNS-AUDIT-RECORD.
+012300     CLOSE AUDIT-LOG-FILE.
+012310 8100-WRITE-AUDIT-STOP-EXIT.
+012320     EXIT.
