@@ -0,0 +1,351 @@
+000100*=================================================================
+000110* PROGRAM      : SHIFTSUM
+000120* AUTHOR       : R L BLAKE
+000130* INSTALLATION : OPERATIONS CONTROL GROUP
+000140* DATE-WRITTEN : 2026-08-08
+000150*
+000160* REMARKS.
+000170*     END-OF-SHIFT SUMMARY REPORT.  READS THE SHIFT AUDIT LOG AND
+000180*     THE KEY-ACKNOWLEDGEMENT LOG WRITTEN BY HELLOWORLD DURING THE
+000190*     SHIFT AND PRINTS WHAT ALERTS CAME UP, WHO ACKNOWLEDGED THEM,
+000200*     AND WHAT IS STILL OUTSTANDING ON THE JOB-STATUS FILE AT
+000210*     PRINT TIME, FOR HANDOFF TO THE NEXT SHIFT.
+000220*
+000230* MODIFICATION HISTORY.
+000240*     2026-08-08  RLB  ORIGINAL PROGRAM.
+000250*=================================================================
+000260 IDENTIFICATION DIVISION.
+000270 PROGRAM-ID.     SHIFTSUM.
+000280 AUTHOR.         R L BLAKE.
+000290 INSTALLATION.   OPERATIONS CONTROL GROUP.
+000300 DATE-WRITTEN.   2026-08-08.
+000310 DATE-COMPILED.
+000320*
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.    GNUCOBOL.
+000360 OBJECT-COMPUTER.    GNUCOBOL.
+000370*
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT CYCLE-CONTROL-FILE  ASSIGN TO "CYCLECTL"
+000410            ORGANIZATION IS SEQUENTIAL
+000420            FILE STATUS IS CNS-CTL-FILE-STATUS.
+000430*
+000440     SELECT AUDIT-LOG-FILE      ASSIGN TO "AUDITLOG"
+000450            ORGANIZATION IS SEQUENTIAL
+000460            FILE STATUS IS CNS-AUD-FILE-STATUS.
+000470*
+000480     SELECT ACK-LOG-FILE        ASSIGN TO "ACKLOG"
+000490            ORGANIZATION IS SEQUENTIAL
+000500            FILE STATUS IS CNS-ACK-FILE-STATUS.
+000510*
+000520     SELECT JOB-STATUS-FILE     ASSIGN TO "JOBSTAT"
+000530            ORGANIZATION IS SEQUENTIAL
+000540            FILE STATUS IS CNS-JSF-FILE-STATUS.
+000550*
+000560     SELECT SUMMARY-REPORT-FILE ASSIGN TO "SHIFTRPT"
+000570            ORGANIZATION IS SEQUENTIAL
+000580            FILE STATUS IS CNS-RPT-FILE-STATUS.
+000590*
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  CYCLE-CONTROL-FILE
+000630     RECORDING MODE IS F
+000640     LABEL RECORDS ARE STANDARD.
+000650 COPY CNSCTRL.
+000660*
+000670 FD  AUDIT-LOG-FILE
+000680     RECORDING MODE IS F
+000690     LABEL RECORDS ARE STANDARD.
+000700 COPY CNSAUDT.
+000710*
+000720 FD  ACK-LOG-FILE
+000730     RECORDING MODE IS F
+000740     LABEL RECORDS ARE STANDARD.
+000750 COPY CNSACK.
+000760*
+000770 FD  JOB-STATUS-FILE
+000780     RECORDING MODE IS F
+000790     LABEL RECORDS ARE STANDARD.
+000800 COPY CNSJFIL.
+000810*
+000820 FD  SUMMARY-REPORT-FILE
+000830     RECORDING MODE IS F
+000840     LABEL RECORDS ARE STANDARD.
+000850 01  CNS-RPT-LINE                PIC X(80).
+000860*
+000870 WORKING-STORAGE SECTION.
+000880*
+000890*    ---------------------------------------------------------
+000900*    FILE STATUS AND END-OF-FILE SWITCHES
+000910*    ---------------------------------------------------------
+000920 77  CNS-CTL-FILE-STATUS          PIC X(02)  VALUE SPACES.
+000930     88  CNS-CTL-FILE-OK                     VALUE "00".
+000940*
+000950 77  CNS-AUD-FILE-STATUS          PIC X(02)  VALUE SPACES.
+000960     88  CNS-AUD-FILE-OK                     VALUE "00".
+000970*
+000980 77  CNS-AUD-EOF-SW                PIC X(01) VALUE "N".
+000990     88  CNS-AUD-EOF-YES                     VALUE "Y".
+001000     88  CNS-AUD-EOF-NO                      VALUE "N".
+001010*
+001020 77  CNS-ACK-FILE-STATUS          PIC X(02)  VALUE SPACES.
+001030     88  CNS-ACK-FILE-OK                     VALUE "00".
+001040*
+001050 77  CNS-ACK-EOF-SW                PIC X(01) VALUE "N".
+001060     88  CNS-ACK-EOF-YES                     VALUE "Y".
+001070     88  CNS-ACK-EOF-NO                      VALUE "N".
+001080*
+001090 77  CNS-JSF-FILE-STATUS          PIC X(02)  VALUE SPACES.
+001100     88  CNS-JSF-FILE-OK                     VALUE "00".
+001110*
+001120 77  CNS-JSF-EOF-SW                PIC X(01) VALUE "N".
+001130     88  CNS-JSF-EOF-YES                     VALUE "Y".
+001140     88  CNS-JSF-EOF-NO                      VALUE "N".
+001150*
+001160 77  CNS-RPT-FILE-STATUS          PIC X(02)  VALUE SPACES.
+001170     88  CNS-RPT-FILE-OK                     VALUE "00".
+001180*
+001190*    ---------------------------------------------------------
+001200*    RUNNING TOTALS FOR THE CLOSING SUMMARY LINES
+001210*    ---------------------------------------------------------
+001220 77  CNS-START-COUNT              PIC 9(05)  COMP  VALUE 0.
+001230 77  CNS-STOP-COUNT                PIC 9(05) COMP  VALUE 0.
+001240 77  CNS-ACK-COUNT                 PIC 9(05) COMP  VALUE 0.
+001250 77  CNS-REFRESH-COUNT             PIC 9(05) COMP  VALUE 0.
+001260 77  CNS-OUTSTANDING-COUNT         PIC 9(05) COMP  VALUE 0.
+001270*
+001280*    ---------------------------------------------------------
+001290*    PRINT-LINE BUILD AREA
+001300*    ---------------------------------------------------------
+001310 77  CNS-LINE-PTR                 PIC 9(03)  COMP.
+001320 77  CNS-COUNT-EDIT                PIC ZZZZ9.
+001330*
+001340 PROCEDURE DIVISION.
+001350*
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001380     PERFORM 2000-PROCESS-AUDIT-LOG
+001390         THRU 2000-PROCESS-AUDIT-LOG-EXIT.
+001400     PERFORM 3000-PROCESS-ACK-LOG
+001410         THRU 3000-PROCESS-ACK-LOG-EXIT.
+001420     PERFORM 4000-PROCESS-OUTSTANDING
+001430         THRU 4000-PROCESS-OUTSTANDING-EXIT.
+001440     PERFORM 9000-FINALIZE THRU 9000-FINALIZE-EXIT.
+001450     STOP RUN.
+001460 0000-MAINLINE-EXIT.
+001470     EXIT.
+001480*
+001490*    ---------------------------------------------------------
+001500*    OPEN THE REPORT, PRINT THE HEADER FROM THE CONTROL RECORD
+001510*    ---------------------------------------------------------
+001520 1000-INITIALIZE.
+001530     MOVE SPACES TO CNS-CONTROL-RECORD.
+001540     OPEN INPUT CYCLE-CONTROL-FILE.
+001550     IF CNS-CTL-FILE-OK
+001560         READ CYCLE-CONTROL-FILE
+001570             AT END
+001580                 MOVE "UNKNOWN"  TO CNS-CTL-SHIFT-NAME
+001590                 MOVE "00000000" TO CNS-CTL-CYCLE-DATE
+001600                 MOVE SPACES      TO CNS-CTL-DESK-ID
+001610         END-READ
+001620         CLOSE CYCLE-CONTROL-FILE
+001630     ELSE
+001640         MOVE "UNKNOWN"  TO CNS-CTL-SHIFT-NAME
+001650         MOVE "00000000" TO CNS-CTL-CYCLE-DATE
+001660         MOVE SPACES      TO CNS-CTL-DESK-ID
+001670     END-IF.
+001680     OPEN OUTPUT SUMMARY-REPORT-FILE.
+001690     MOVE SPACES TO CNS-RPT-LINE.
+001700     MOVE "END OF SHIFT SUMMARY" TO CNS-RPT-LINE.
+001710     WRITE CNS-RPT-LINE.
+001720     MOVE SPACES TO CNS-RPT-LINE.
+001730     MOVE 1 TO CNS-LINE-PTR.
+001740     STRING "SHIFT "              DELIMITED BY SIZE
+001750            CNS-CTL-SHIFT-NAME    DELIMITED BY SPACE
+001760            "  CYCLE "            DELIMITED BY SIZE
+001770            CNS-CTL-CYCLE-DATE    DELIMITED BY SPACE
+001780            "  DESK "             DELIMITED BY SIZE
+001790            CNS-CTL-DESK-ID       DELIMITED BY SPACE
+001800       INTO CNS-RPT-LINE
+001810       WITH POINTER CNS-LINE-PTR
+001820     END-STRING.
+001830     WRITE CNS-RPT-LINE.
+001840     MOVE SPACES TO CNS-RPT-LINE.
+001850     WRITE CNS-RPT-LINE.
+001860 1000-INITIALIZE-EXIT.
+001870     EXIT.
+001880*
+001890*    ---------------------------------------------------------
+001900*    SESSION START/STOP EVENTS FROM THE SHIFT AUDIT LOG
+001910*    ---------------------------------------------------------
+001920 2000-PROCESS-AUDIT-LOG.
+001930     SET CNS-AUD-EOF-NO TO TRUE.
+001940     OPEN INPUT AUDIT-LOG-FILE.
+001950     IF NOT CNS-AUD-FILE-OK
+001960         GO TO 2000-PROCESS-AUDIT-LOG-EXIT
+001970     END-IF.
+001980     PERFORM 2100-PRINT-ONE-AUDIT-LINE
+001990         THRU 2100-PRINT-ONE-AUDIT-LINE-EXIT
+002000         UNTIL CNS-AUD-EOF-YES.
+002010     CLOSE AUDIT-LOG-FILE.
+002020 2000-PROCESS-AUDIT-LOG-EXIT.
+002030     EXIT.
+002040*
+002050 2100-PRINT-ONE-AUDIT-LINE.
+002060     READ AUDIT-LOG-FILE
+002070         AT END
+002080             SET CNS-AUD-EOF-YES TO TRUE
+002090             GO TO 2100-PRINT-ONE-AUDIT-LINE-EXIT
+002100     END-READ.
+002110     IF CNS-AUD-EVENT-START
+002120         ADD 1 TO CNS-START-COUNT
+002130     ELSE
+002140         ADD 1 TO CNS-STOP-COUNT
+002150     END-IF.
+002160     MOVE SPACES TO CNS-RPT-LINE.
+002170     MOVE 1 TO CNS-LINE-PTR.
+002180     STRING "DESK "                DELIMITED BY SIZE
+002190            CNS-AUD-DESK-ID        DELIMITED BY SPACE
+002200            "  "                  DELIMITED BY SIZE
+002210            CNS-AUD-EVENT-TYPE     DELIMITED BY SIZE
+002220            "  "                  DELIMITED BY SIZE
+002230            CNS-AUD-DATE           DELIMITED BY SIZE
+002240            " "                   DELIMITED BY SIZE
+002250            CNS-AUD-TIME           DELIMITED BY SIZE
+002260       INTO CNS-RPT-LINE
+002270       WITH POINTER CNS-LINE-PTR
+002280     END-STRING.
+002290     WRITE CNS-RPT-LINE.
+002300 2100-PRINT-ONE-AUDIT-LINE-EXIT.
+002310     EXIT.
+002320*
+002330*    ---------------------------------------------------------
+002340*    ACKNOWLEDGEMENTS AND REFRESHES FROM THE KEY-ACK LOG
+002350*    ---------------------------------------------------------
+002360 3000-PROCESS-ACK-LOG.
+002370     SET CNS-ACK-EOF-NO TO TRUE.
+002380     OPEN INPUT ACK-LOG-FILE.
+002390     IF NOT CNS-ACK-FILE-OK
+002400         GO TO 3000-PROCESS-ACK-LOG-EXIT
+002410     END-IF.
+002420     PERFORM 3100-PRINT-ONE-ACK-LINE
+002430         THRU 3100-PRINT-ONE-ACK-LINE-EXIT
+002440         UNTIL CNS-ACK-EOF-YES.
+002450     CLOSE ACK-LOG-FILE.
+002460 3000-PROCESS-ACK-LOG-EXIT.
+002470     EXIT.
+002480*
+002490 3100-PRINT-ONE-ACK-LINE.
+002500     READ ACK-LOG-FILE
+002510         AT END
+002520             SET CNS-ACK-EOF-YES TO TRUE
+002530             GO TO 3100-PRINT-ONE-ACK-LINE-EXIT
+002540     END-READ.
+002550     IF CNS-ACK-KEY-ESC
+002560         ADD 1 TO CNS-ACK-COUNT
+002570     ELSE
+002580         ADD 1 TO CNS-REFRESH-COUNT
+002590     END-IF.
+002600     MOVE SPACES TO CNS-RPT-LINE.
+002610     MOVE 1 TO CNS-LINE-PTR.
+002620     STRING "DESK "                DELIMITED BY SIZE
+002630            CNS-ACK-DESK-ID        DELIMITED BY SPACE
+002640            "  "                  DELIMITED BY SIZE
+002650            CNS-ACK-ACTION         DELIMITED BY SPACE
+002660            "  JOB "               DELIMITED BY SIZE
+002670            CNS-ACK-JOB-NAME       DELIMITED BY SPACE
+002680            "  "                  DELIMITED BY SIZE
+002690            CNS-ACK-DATE           DELIMITED BY SIZE
+002700            " "                   DELIMITED BY SIZE
+002710            CNS-ACK-TIME           DELIMITED BY SIZE
+002720       INTO CNS-RPT-LINE
+002730       WITH POINTER CNS-LINE-PTR
+002740     END-STRING.
+002750     WRITE CNS-RPT-LINE.
+002760 3100-PRINT-ONE-ACK-LINE-EXIT.
+002770     EXIT.
+002780*
+002790*    ---------------------------------------------------------
+002800*    JOBS STILL SHOWING AN ALERT ON THE JOB-STATUS FILE NOW
+002810*    ---------------------------------------------------------
+002820 4000-PROCESS-OUTSTANDING.
+002830     SET CNS-JSF-EOF-NO TO TRUE.
+002840     OPEN INPUT JOB-STATUS-FILE.
+002850     IF NOT CNS-JSF-FILE-OK
+002860         GO TO 4000-PROCESS-OUTSTANDING-EXIT
+002870     END-IF.
+002880     PERFORM 4100-PRINT-ONE-OUTSTANDING-LINE
+002890         THRU 4100-PRINT-ONE-OUTSTANDING-LINE-EXIT
+002900         UNTIL CNS-JSF-EOF-YES.
+002910     CLOSE JOB-STATUS-FILE.
+002920 4000-PROCESS-OUTSTANDING-EXIT.
+002930     EXIT.
+002940*
+002950 4100-PRINT-ONE-OUTSTANDING-LINE.
+002960     READ JOB-STATUS-FILE
+002970         AT END
+002980             SET CNS-JSF-EOF-YES TO TRUE
+002990             GO TO 4100-PRINT-ONE-OUTSTANDING-LINE-EXIT
+003000     END-READ.
+003010     IF CNS-JSF-COLOR-NORMAL AND CNS-JSF-ALERT-NONE
+003020         GO TO 4100-PRINT-ONE-OUTSTANDING-LINE-EXIT
+003030     END-IF.
+003040     ADD 1 TO CNS-OUTSTANDING-COUNT.
+003050     MOVE SPACES TO CNS-RPT-LINE.
+003060     MOVE 1 TO CNS-LINE-PTR.
+003070     STRING "OUTSTANDING JOB "     DELIMITED BY SIZE
+003080            CNS-JSF-JOB-NAME       DELIMITED BY SPACE
+003090            "  RC="                DELIMITED BY SIZE
+003100            CNS-JSF-RETURN-CODE    DELIMITED BY SIZE
+003110       INTO CNS-RPT-LINE
+003120       WITH POINTER CNS-LINE-PTR
+003130     END-STRING.
+003140     WRITE CNS-RPT-LINE.
+003150 4100-PRINT-ONE-OUTSTANDING-LINE-EXIT.
+003160     EXIT.
+003170*
+003180*    ---------------------------------------------------------
+003190*    CLOSING TOTALS
+003200*    ---------------------------------------------------------
+003210 9000-FINALIZE.
+003220     MOVE SPACES TO CNS-RPT-LINE.
+003230     WRITE CNS-RPT-LINE.
+003240     MOVE CNS-START-COUNT TO CNS-COUNT-EDIT.
+003250     STRING "SESSION STARTS....... " DELIMITED BY SIZE
+003260            CNS-COUNT-EDIT           DELIMITED BY SIZE
+003270       INTO CNS-RPT-LINE
+003280     END-STRING.
+003290     WRITE CNS-RPT-LINE.
+003300     MOVE SPACES TO CNS-RPT-LINE.
+003310     MOVE CNS-STOP-COUNT TO CNS-COUNT-EDIT.
+003320     STRING "SESSION STOPS......... " DELIMITED BY SIZE
+003330            CNS-COUNT-EDIT           DELIMITED BY SIZE
+003340       INTO CNS-RPT-LINE
+003350     END-STRING.
+003360     WRITE CNS-RPT-LINE.
+003370     MOVE SPACES TO CNS-RPT-LINE.
+003380     MOVE CNS-ACK-COUNT TO CNS-COUNT-EDIT.
+003390     STRING "ALERTS ACKNOWLEDGED... " DELIMITED BY SIZE
+003400            CNS-COUNT-EDIT           DELIMITED BY SIZE
+003410       INTO CNS-RPT-LINE
+003420     END-STRING.
+003430     WRITE CNS-RPT-LINE.
+003440     MOVE SPACES TO CNS-RPT-LINE.
+003450     MOVE CNS-REFRESH-COUNT TO CNS-COUNT-EDIT.
+003460     STRING "FORCED REFRESHES...... " DELIMITED BY SIZE
+003470            CNS-COUNT-EDIT           DELIMITED BY SIZE
+003480       INTO CNS-RPT-LINE
+003490     END-STRING.
+003500     WRITE CNS-RPT-LINE.
+003510     MOVE SPACES TO CNS-RPT-LINE.
+003520     MOVE CNS-OUTSTANDING-COUNT TO CNS-COUNT-EDIT.
+003530     STRING "STILL OUTSTANDING..... " DELIMITED BY SIZE
+003540            CNS-COUNT-EDIT           DELIMITED BY SIZE
+003550       INTO CNS-RPT-LINE
+003560     END-STRING.
+003570     WRITE CNS-RPT-LINE.
+003580     CLOSE SUMMARY-REPORT-FILE.
+003590 9000-FINALIZE-EXIT.
+003600     EXIT.
